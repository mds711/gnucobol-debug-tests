@@ -0,0 +1,44 @@
+       IDENTIFICATION DIVISION.
+      *Treiberprogramm verkettet LOGREADER, LOGSORT und LOGARCHIVE
+       PROGRAM-ID. LOGDRIVER.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-READER-RC        PIC S9(4) COMP VALUE 0.
+       01  WS-SORT-RC          PIC S9(4) COMP VALUE 0.
+       01  WS-ARCHIVE-RC       PIC S9(4) COMP VALUE 0.
+
+       PROCEDURE DIVISION.
+       BEGIN.
+           DISPLAY "=== LOGDRIVER: starte LOGREADER ==="
+           CALL "LOGREADER"
+           MOVE RETURN-CODE TO WS-READER-RC
+           IF WS-READER-RC NOT = 0
+              DISPLAY "LOGREADER fehlgeschlagen (RC=" WS-READER-RC
+                      ") - Kette abgebrochen"
+              MOVE WS-READER-RC TO RETURN-CODE
+              GOBACK
+           END-IF
+
+           DISPLAY "=== LOGDRIVER: starte LOGSORT ==="
+           CALL "LOGSORT"
+           MOVE RETURN-CODE TO WS-SORT-RC
+           IF WS-SORT-RC NOT = 0
+              DISPLAY "LOGSORT meldet RC=" WS-SORT-RC
+                      " - Archivierung wird uebersprungen"
+              MOVE WS-SORT-RC TO RETURN-CODE
+              GOBACK
+           END-IF
+
+           DISPLAY "=== LOGDRIVER: starte LOGARCHIVE ==="
+           CALL "LOGARCHIVE"
+           MOVE RETURN-CODE TO WS-ARCHIVE-RC
+           IF WS-ARCHIVE-RC NOT = 0
+              DISPLAY "LOGARCHIVE fehlgeschlagen (RC="
+                      WS-ARCHIVE-RC ")"
+           END-IF
+           MOVE WS-ARCHIVE-RC TO RETURN-CODE
+
+           DISPLAY "=== LOGDRIVER: Kette abgeschlossen, RC="
+                   RETURN-CODE " ==="
+           GOBACK.
