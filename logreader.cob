@@ -5,40 +5,456 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT LOGFILE ASSIGN TO "logs.dat"
+      * ASSIGN TO a WORKING-STORAGE name (same trick LOGARCHIVE uses
+      * for its dated archive file) so the input file is a run-time
+      * choice instead of a recompile. DYNAMIC is required here
+      * (unlike LOGARCHIVE's OUTPUT-only archive file) because this
+      * name is read back on OPEN INPUT: a bare ASSIGN TO data-name
+      * is otherwise resolved to a fixed external name derived from
+      * the identifier itself, not its run-time content, for OPEN
+      * INPUT.
+           SELECT LOGFILE ASSIGN TO DYNAMIC WS-INPUT-FILE
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-LOGFILE-STATUS.
+           SELECT FILTERED-FILE ASSIGN TO "FILTERED-OUT.DAT"
                   ORGANIZATION IS LINE SEQUENTIAL.
 
+      * Optional hand-off file written by the LOGFRONT parameter-entry
+      * screen. When present, its input-file-name and run-date values
+      * are used instead of prompting interactively.
+           SELECT PARM-FILE ASSIGN TO "LOGPARMS.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-PARM-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  LOGFILE.
        01  LOG-ENTRY.
-           05  LOG-DATE        PIC X(10).
-           05  FILLER          PIC X.
-           05  LOG-LEVEL       PIC X(7).
-           05  FILLER          PIC X.
-           05  LOG-MESSAGE     PIC X(30).
+           COPY LOGENTRY.
+
+      * Matched entries are re-written here using the same layout as
+      * LOG-ENTRY, so downstream jobs can read just the filtered slice
+      * instead of re-scanning all of logs.dat.
+       FD  FILTERED-FILE.
+       01  FILTERED-ENTRY.
+           COPY LOGENTRY.
+
+      * Wide enough to also carry an optional rotation date range for
+      * multi-file runs, on top of the input file name and run date;
+      * older, narrower writers/readers (LOGVALID) are unaffected since
+      * a LINE SEQUENTIAL read only fills as many bytes as the record
+      * declares.
+      * Wide enough to also carry the severity filter, top-N cutoff,
+      * alert threshold and an explicit comma-separated file list
+      * LOGFRONT prompts for, on top of the input file name, run date
+      * and rotation range.
+       FD  PARM-FILE.
+       01  PARM-REC            PIC X(356).
 
        WORKING-STORAGE SECTION.
        01  EOF                 PIC X VALUE "N".
        01  LINE-COUNT          PIC 9(4) VALUE 0.
+       01  WS-LOGFILE-STATUS   PIC XX VALUE "00".
+
+      * Run-time input file name and optional run-date hand-off from
+      * LOGFRONT. A blank/missing LOGPARMS.DAT means "logs.dat, no
+      * date filter" - the original behaviour.
+       01  WS-INPUT-FILE       PIC X(40) VALUE "logs.dat".
+       01  WS-PARM-STATUS      PIC XX VALUE "00".
+       01  WS-PARM-RUN-DATE    PIC X(10) VALUE SPACES.
+       01  WS-DATE-FROM-PARMS  PIC X VALUE "N".
+       01  WS-FILTER-FROM-PARMS PIC X VALUE "N".
+       01  WS-ROTATE-FROM-PARMS PIC X VALUE "N".
+
+      * Run-time severity filter. Operator enters a
+      * comma-separated list of LOG-LEVEL codes to watch for, e.g.
+      * "ERROR,WARN". A blank entry keeps the original LEVEL-0 default
+      * so existing nightly jobs don't have to change anything.
+       01  WS-FILTER-INPUT     PIC X(80) VALUE SPACES.
+       01  WS-FILTER-TABLE.
+           05  WS-FILTER-LEVEL OCCURS 10 TIMES PIC X(7).
+       01  WS-FILTER-COUNT     PIC 9(2) VALUE 0.
+       01  WS-FILTER-IDX       PIC 9(2) VALUE 0.
+       01  WS-LEVEL-MATCH      PIC X VALUE "N".
+
+      * Run-time date-range filter. Blank start/end means "no boundary
+      * on that side" so the default behaviour is still to read the
+      * whole file.
+       01  WS-START-DATE       PIC X(10) VALUE SPACES.
+       01  WS-END-DATE         PIC X(10) VALUE SPACES.
+       01  WS-DATE-MATCH       PIC X VALUE "N".
+
+      * Full reconciliation footer: every record read is tallied, and
+      * every LOG-LEVEL value seen gets its own counter so a quiet
+      * night can be told apart from a truncated file.
+       01  WS-TOTAL-READ       PIC 9(6) VALUE 0.
+       01  WS-TOTAL-SKIPPED    PIC 9(6) VALUE 0.
+       01  WS-LEVEL-BREAKDOWN.
+           05  WS-LEVEL-ROW OCCURS 20 TIMES.
+               10  WS-BD-LEVEL PIC X(7).
+               10  WS-BD-COUNT PIC 9(6) VALUE 0.
+       01  WS-LEVEL-SEEN        PIC 9(2) VALUE 0.
+       01  WS-BD-OTHER-COUNT    PIC 9(6) VALUE 0.
+       01  WS-BD-CEILING-WARNED PIC X VALUE "N".
+
+      * Multiple rotated log files read as one logical stream. Either
+      * an explicit comma-separated list of file names or a rotation
+      * date range (built into "logs_YYYYMMDD.dat" names) populates
+      * WS-FILE-LIST; a single entry, WS-INPUT-FILE itself, is the
+      * original one-file behaviour.
+       01  WS-FILELIST-INPUT   PIC X(200) VALUE SPACES.
+       01  WS-ROTATE-RANGE     PIC X(17) VALUE SPACES.
+       01  WS-FILE-LIST.
+           05  WS-FILE-NAME    OCCURS 40 TIMES PIC X(40).
+       01  WS-FILE-COUNT       PIC 9(3) VALUE 0.
+       01  WS-FILE-IDX         PIC 9(3) VALUE 0.
+       01  WS-ROTATE-START-NUM PIC 9(8) VALUE 0.
+       01  WS-ROTATE-END-NUM   PIC 9(8) VALUE 0.
+       01  WS-ROTATE-CUR-INT   PIC S9(9) VALUE 0.
+       01  WS-ROTATE-END-INT   PIC S9(9) VALUE 0.
+       01  WS-ROTATE-DATE-NUM  PIC 9(8) VALUE 0.
+       01  WS-AUDIT-INPUT      PIC X(40) VALUE SPACES.
+
+      * Run history/audit trail: AUDITLOG is the shared CALLed routine
+      * (same sharing pattern as SORTUTIL) that appends one line per
+      * run to AUDITLOG.DAT.
+       01  WS-PROGRAM-NAME      PIC X(10) VALUE "LOGREADER".
+       01  WS-AUDIT-FILTER      PIC X(40) VALUE SPACES.
+       01  WS-AUDIT-PTR         PIC 9(3) VALUE 1.
+       01  WS-AUDIT-IDX         PIC 9(2) VALUE 0.
+
+      * Staging fields sized to match AUDITLOG's LINKAGE SECTION
+      * exactly (PIC 9(8)) - CALL ... USING passes BY REFERENCE by
+      * default, so the picture on each side must agree on byte
+      * width, and WS-TOTAL-READ/LINE-COUNT are narrower than that.
+       01  WS-AUDIT-RECORDS-READ     PIC 9(8) VALUE 0.
+       01  WS-AUDIT-RECORDS-MATCHED  PIC 9(8) VALUE 0.
+       01  WS-BD-IDX            PIC 9(2) VALUE 0.
+       01  WS-BD-FOUND          PIC X VALUE "N".
 
        PROCEDURE DIVISION.
-           PERFORM BEGIN
-           STOP RUN.
+           MOVE 0 TO RETURN-CODE
+           PERFORM GET-INPUT-FILE
+           PERFORM GET-FILE-LIST
+           IF WS-FILTER-FROM-PARMS NOT = "Y"
+              PERFORM GET-FILTER
+           END-IF
+           IF WS-DATE-FROM-PARMS NOT = "Y"
+              PERFORM GET-DATE-RANGE
+           END-IF
+           PERFORM BEGIN.
+
+      * Picks up the input file name (and, if supplied, a single run
+      * date) from LOGFRONT's LOGPARMS.DAT hand-off file when one is
+      * present; otherwise prompts the operator the same way the
+      * other GET-* paragraphs do.
+       GET-INPUT-FILE.
+           OPEN INPUT PARM-FILE
+           IF WS-PARM-STATUS = "00"
+              READ PARM-FILE
+                 NOT AT END
+                    MOVE PARM-REC(1:40) TO WS-INPUT-FILE
+                    MOVE FUNCTION TRIM(WS-INPUT-FILE) TO WS-INPUT-FILE
+                    MOVE "Y" TO WS-DATE-FROM-PARMS
+                    MOVE "Y" TO WS-ROTATE-FROM-PARMS
+                    MOVE "Y" TO WS-FILTER-FROM-PARMS
+                    MOVE PARM-REC(41:10) TO WS-PARM-RUN-DATE
+                    IF WS-PARM-RUN-DATE NOT = SPACES
+                       MOVE WS-PARM-RUN-DATE TO WS-START-DATE
+                       MOVE WS-PARM-RUN-DATE TO WS-END-DATE
+                    END-IF
+                    MOVE PARM-REC(51:17) TO WS-ROTATE-RANGE
+                    MOVE PARM-REC(157:200) TO WS-FILELIST-INPUT
+                    MOVE PARM-REC(68:80) TO WS-FILTER-INPUT
+                    IF WS-FILTER-INPUT = SPACES
+                       MOVE 1 TO WS-FILTER-COUNT
+                       MOVE "LEVEL-0" TO WS-FILTER-LEVEL(1)
+                    ELSE
+                       PERFORM PARSE-FILTER-INPUT
+                    END-IF
+              END-READ
+              CLOSE PARM-FILE
+              EXIT PARAGRAPH
+           END-IF
+           DISPLAY "Enter input log file name (blank = logs.dat): "
+           ACCEPT WS-INPUT-FILE
+           IF WS-INPUT-FILE = SPACES
+              MOVE "logs.dat" TO WS-INPUT-FILE
+           END-IF.
+
+      * Builds the list of files to read as one logical stream. When
+      * LOGFRONT already ran (WS-ROTATE-FROM-PARMS = "Y"), a blank
+      * rotation range means the operator deliberately left it blank
+      * (single file), so it is used as-is with no interactive
+      * re-prompt; otherwise the operator is prompted for either an
+      * explicit comma-separated file list or a rotation date range.
+      * Blank/blank keeps the original one-file behaviour.
+       GET-FILE-LIST.
+           IF WS-ROTATE-FROM-PARMS NOT = "Y" AND WS-ROTATE-RANGE = SPACES
+              DISPLAY "Enter comma-separated list of log files to "
+                      "read as one stream (blank = single file "
+                      "above): "
+              ACCEPT WS-FILELIST-INPUT
+              IF WS-FILELIST-INPUT = SPACES
+                 DISPLAY "Enter rotation date range YYYYMMDD-YYYYMMDD "
+                         "to read logs_YYYYMMDD.dat files (blank = "
+                         "single file above): "
+                 ACCEPT WS-ROTATE-RANGE
+              END-IF
+           END-IF
+           IF WS-FILELIST-INPUT NOT = SPACES
+              PERFORM SPLIT-FILE-LIST
+           ELSE
+              IF WS-ROTATE-RANGE NOT = SPACES
+                 PERFORM BUILD-ROTATION-LIST
+              ELSE
+                 MOVE 1 TO WS-FILE-COUNT
+                 MOVE WS-INPUT-FILE TO WS-FILE-NAME(1)
+              END-IF
+           END-IF
+           MOVE WS-FILE-NAME(1) TO WS-AUDIT-INPUT
+           IF WS-FILE-COUNT > 1
+              STRING FUNCTION TRIM(WS-AUDIT-INPUT) DELIMITED BY SIZE
+                     " +" DELIMITED BY SIZE
+                     WS-FILE-COUNT DELIMITED BY SIZE
+                     " more" DELIMITED BY SIZE
+                     INTO WS-AUDIT-INPUT
+           END-IF.
 
+      * Splits an operator-supplied comma list into WS-FILE-NAME. The
+      * INTO list covers every OCCURS slot so the explicit-list path
+      * has the same 40-file capacity as the rotation-range path; ON
+      * OVERFLOW catches a list longer than that with a loud warning
+      * instead of silently dropping the extra names.
+       SPLIT-FILE-LIST.
+           UNSTRING WS-FILELIST-INPUT DELIMITED BY ","
+              INTO WS-FILE-NAME(1)  WS-FILE-NAME(2)  WS-FILE-NAME(3)
+                   WS-FILE-NAME(4)  WS-FILE-NAME(5)  WS-FILE-NAME(6)
+                   WS-FILE-NAME(7)  WS-FILE-NAME(8)  WS-FILE-NAME(9)
+                   WS-FILE-NAME(10) WS-FILE-NAME(11) WS-FILE-NAME(12)
+                   WS-FILE-NAME(13) WS-FILE-NAME(14) WS-FILE-NAME(15)
+                   WS-FILE-NAME(16) WS-FILE-NAME(17) WS-FILE-NAME(18)
+                   WS-FILE-NAME(19) WS-FILE-NAME(20) WS-FILE-NAME(21)
+                   WS-FILE-NAME(22) WS-FILE-NAME(23) WS-FILE-NAME(24)
+                   WS-FILE-NAME(25) WS-FILE-NAME(26) WS-FILE-NAME(27)
+                   WS-FILE-NAME(28) WS-FILE-NAME(29) WS-FILE-NAME(30)
+                   WS-FILE-NAME(31) WS-FILE-NAME(32) WS-FILE-NAME(33)
+                   WS-FILE-NAME(34) WS-FILE-NAME(35) WS-FILE-NAME(36)
+                   WS-FILE-NAME(37) WS-FILE-NAME(38) WS-FILE-NAME(39)
+                   WS-FILE-NAME(40)
+              TALLYING IN WS-FILE-COUNT
+              ON OVERFLOW
+                 DISPLAY "** WARNUNG: mehr als 40 Dateien angegeben - "
+                         "Rest wird ignoriert **"
+           END-UNSTRING
+           PERFORM VARYING WS-FILE-IDX FROM 1 BY 1
+                   UNTIL WS-FILE-IDX > WS-FILE-COUNT
+              MOVE FUNCTION TRIM(WS-FILE-NAME(WS-FILE-IDX))
+                 TO WS-FILE-NAME(WS-FILE-IDX)
+           END-PERFORM.
+
+      * Expands a YYYYMMDD-YYYYMMDD rotation range into one
+      * "logs_YYYYMMDD.dat" name per day in WS-FILE-NAME.
+       BUILD-ROTATION-LIST.
+           MOVE WS-ROTATE-RANGE(1:8) TO WS-ROTATE-START-NUM
+           MOVE WS-ROTATE-RANGE(10:8) TO WS-ROTATE-END-NUM
+           COMPUTE WS-ROTATE-CUR-INT =
+              FUNCTION INTEGER-OF-DATE(WS-ROTATE-START-NUM)
+           COMPUTE WS-ROTATE-END-INT =
+              FUNCTION INTEGER-OF-DATE(WS-ROTATE-END-NUM)
+           MOVE 0 TO WS-FILE-COUNT
+           PERFORM UNTIL WS-ROTATE-CUR-INT > WS-ROTATE-END-INT
+                      OR WS-FILE-COUNT >= 40
+              COMPUTE WS-ROTATE-DATE-NUM =
+                 FUNCTION DATE-OF-INTEGER(WS-ROTATE-CUR-INT)
+              ADD 1 TO WS-FILE-COUNT
+              STRING "logs_" DELIMITED BY SIZE
+                     WS-ROTATE-DATE-NUM DELIMITED BY SIZE
+                     ".dat" DELIMITED BY SIZE
+                     INTO WS-FILE-NAME(WS-FILE-COUNT)
+              ADD 1 TO WS-ROTATE-CUR-INT
+           END-PERFORM.
+
+       GET-FILTER.
+           DISPLAY "Enter LOG-LEVEL codes to watch, comma-separated "
+                   "(blank = LEVEL-0): "
+           ACCEPT WS-FILTER-INPUT
+           IF WS-FILTER-INPUT = SPACES
+              MOVE 1 TO WS-FILTER-COUNT
+              MOVE "LEVEL-0" TO WS-FILTER-LEVEL(1)
+           ELSE
+              PERFORM PARSE-FILTER-INPUT
+           END-IF.
+
+      * Splits WS-FILTER-INPUT (either operator-entered or supplied via
+      * LOGPARMS.DAT) into WS-FILTER-LEVEL.
+       PARSE-FILTER-INPUT.
+           UNSTRING WS-FILTER-INPUT DELIMITED BY ","
+              INTO WS-FILTER-LEVEL(1) WS-FILTER-LEVEL(2)
+                   WS-FILTER-LEVEL(3) WS-FILTER-LEVEL(4)
+                   WS-FILTER-LEVEL(5) WS-FILTER-LEVEL(6)
+                   WS-FILTER-LEVEL(7) WS-FILTER-LEVEL(8)
+                   WS-FILTER-LEVEL(9) WS-FILTER-LEVEL(10)
+              TALLYING IN WS-FILTER-COUNT
+           END-UNSTRING
+           PERFORM VARYING WS-FILTER-IDX FROM 1 BY 1
+                   UNTIL WS-FILTER-IDX > WS-FILTER-COUNT
+              MOVE FUNCTION TRIM(WS-FILTER-LEVEL(WS-FILTER-IDX))
+                 TO WS-FILTER-LEVEL(WS-FILTER-IDX)
+           END-PERFORM.
+
+       GET-DATE-RANGE.
+           DISPLAY "Enter start date YYYY-MM-DD (blank = no lower "
+                   "bound): "
+           ACCEPT WS-START-DATE
+           DISPLAY "Enter end date YYYY-MM-DD (blank = no upper "
+                   "bound): "
+           ACCEPT WS-END-DATE.
+
+      * Reads every file in WS-FILE-LIST as one logical stream - a
+      * single-entry list is the original one-file behaviour.
        BEGIN.
+           OPEN OUTPUT FILTERED-FILE
+           PERFORM VARYING WS-FILE-IDX FROM 1 BY 1
+                   UNTIL WS-FILE-IDX > WS-FILE-COUNT
+              PERFORM PROCESS-ONE-FILE
+           END-PERFORM
+           CLOSE FILTERED-FILE
+           PERFORM DISPLAY-FOOTER
+           PERFORM BUILD-AUDIT-FILTER
+           MOVE WS-TOTAL-READ TO WS-AUDIT-RECORDS-READ
+           MOVE LINE-COUNT TO WS-AUDIT-RECORDS-MATCHED
+           CALL "AUDITLOG" USING WS-PROGRAM-NAME WS-AUDIT-INPUT
+                   WS-AUDIT-FILTER WS-AUDIT-RECORDS-READ
+                   WS-AUDIT-RECORDS-MATCHED
+           END-CALL
+           GOBACK.
+
+      * Opens and fully reads WS-FILE-NAME(WS-FILE-IDX), applying the
+      * same level/date filtering and tallying as the original
+      * single-file loop. A missing file is fatal when it is the only
+      * file requested (original behaviour); in a multi-file run it is
+      * logged and skipped so one absent rotation doesn't abort the
+      * whole stream.
+       PROCESS-ONE-FILE.
+           MOVE WS-FILE-NAME(WS-FILE-IDX) TO WS-INPUT-FILE
            OPEN INPUT LOGFILE
+           IF WS-LOGFILE-STATUS NOT = "00"
+              DISPLAY "** FEHLER: " FUNCTION TRIM(WS-INPUT-FILE)
+                      " konnte nicht geoeffnet werden (Status "
+                      WS-LOGFILE-STATUS ") **"
+              IF WS-FILE-COUNT = 1
+                 MOVE 16 TO RETURN-CODE
+                 CLOSE FILTERED-FILE
+                 GOBACK
+              END-IF
+              EXIT PARAGRAPH
+           END-IF
+           MOVE "N" TO EOF
            PERFORM UNTIL EOF = "Y"
               READ LOGFILE
                  AT END
                     MOVE "Y" TO EOF
                  NOT AT END
-                    IF LOG-LEVEL = "LEVEL-0"
-                       DISPLAY "# [" LOG-DATE "] " LOG-MESSAGE
+                    ADD 1 TO WS-TOTAL-READ
+                    PERFORM TALLY-LEVEL-BREAKDOWN
+                    PERFORM CHECK-LEVEL-MATCH
+                    PERFORM CHECK-DATE-RANGE
+                    IF WS-LEVEL-MATCH = "Y" AND WS-DATE-MATCH = "Y"
+                       DISPLAY "# [" LOG-DATE IN LOG-ENTRY "] "
+                               LOG-MESSAGE IN LOG-ENTRY
+                       MOVE LOG-ENTRY TO FILTERED-ENTRY
+                       WRITE FILTERED-ENTRY
                        ADD 1 TO LINE-COUNT
+                    ELSE
+                       ADD 1 TO WS-TOTAL-SKIPPED
                     END-IF
               END-READ
            END-PERFORM
-           CLOSE LOGFILE
+           CLOSE LOGFILE.
+
+      * Tracks how many records of each distinct LOG-LEVEL were seen,
+      * independent of whether they matched the filter.
+       TALLY-LEVEL-BREAKDOWN.
+           MOVE "N" TO WS-BD-FOUND
+           PERFORM VARYING WS-BD-IDX FROM 1 BY 1
+                   UNTIL WS-BD-IDX > WS-LEVEL-SEEN
+                      OR WS-BD-FOUND = "Y"
+              IF WS-BD-LEVEL(WS-BD-IDX) = LOG-LEVEL IN LOG-ENTRY
+                 ADD 1 TO WS-BD-COUNT(WS-BD-IDX)
+                 MOVE "Y" TO WS-BD-FOUND
+              END-IF
+           END-PERFORM
+           IF WS-BD-FOUND = "N"
+              IF WS-LEVEL-SEEN < 20
+                 ADD 1 TO WS-LEVEL-SEEN
+                 MOVE LOG-LEVEL IN LOG-ENTRY
+                    TO WS-BD-LEVEL(WS-LEVEL-SEEN)
+                 MOVE 1 TO WS-BD-COUNT(WS-LEVEL-SEEN)
+              ELSE
+                 IF WS-BD-CEILING-WARNED = "N"
+                    DISPLAY "** WARNUNG: WS-LEVEL-BREAKDOWN voll (20 "
+                            "unterschiedliche LOG-LEVEL-Werte) - "
+                            "weitere unbekannte Werte werden unter "
+                            "OTHER zusammengefasst **"
+                    MOVE "Y" TO WS-BD-CEILING-WARNED
+                 END-IF
+                 ADD 1 TO WS-BD-OTHER-COUNT
+              END-IF
+           END-IF.
+
+       DISPLAY-FOOTER.
            DISPLAY "Anzahl der ausgegebenen Zeilen: " LINE-COUNT
-           GOBACK.
+           DISPLAY "Datensaetze gelesen (total): " WS-TOTAL-READ
+           DISPLAY "Datensaetze uebersprungen: " WS-TOTAL-SKIPPED
+           DISPLAY "Aufschluesselung nach LOG-LEVEL:"
+           PERFORM VARYING WS-BD-IDX FROM 1 BY 1
+                   UNTIL WS-BD-IDX > WS-LEVEL-SEEN
+              DISPLAY "  " WS-BD-LEVEL(WS-BD-IDX) ": "
+                      WS-BD-COUNT(WS-BD-IDX)
+           END-PERFORM
+           IF WS-BD-OTHER-COUNT > 0
+              DISPLAY "  OTHER: " WS-BD-OTHER-COUNT
+           END-IF.
+
+      * Sets WS-LEVEL-MATCH to "Y" when LOG-LEVEL is one of the
+      * operator-supplied filter codes.
+       CHECK-LEVEL-MATCH.
+           MOVE "N" TO WS-LEVEL-MATCH
+           PERFORM VARYING WS-FILTER-IDX FROM 1 BY 1
+                   UNTIL WS-FILTER-IDX > WS-FILTER-COUNT
+                      OR WS-LEVEL-MATCH = "Y"
+              IF LOG-LEVEL IN LOG-ENTRY = WS-FILTER-LEVEL(WS-FILTER-IDX)
+                 MOVE "Y" TO WS-LEVEL-MATCH
+              END-IF
+           END-PERFORM.
+
+      * Joins the operator-supplied filter codes into one
+      * comma-separated string for AUDITLOG.
+       BUILD-AUDIT-FILTER.
+           MOVE SPACES TO WS-AUDIT-FILTER
+           MOVE 1 TO WS-AUDIT-PTR
+           PERFORM VARYING WS-AUDIT-IDX FROM 1 BY 1
+                   UNTIL WS-AUDIT-IDX > WS-FILTER-COUNT
+              IF WS-AUDIT-IDX > 1
+                 STRING "," DELIMITED BY SIZE
+                    INTO WS-AUDIT-FILTER WITH POINTER WS-AUDIT-PTR
+              END-IF
+              STRING FUNCTION TRIM(WS-FILTER-LEVEL(WS-AUDIT-IDX))
+                      DELIMITED BY SIZE
+                 INTO WS-AUDIT-FILTER WITH POINTER WS-AUDIT-PTR
+           END-PERFORM.
+
+      * Sets WS-DATE-MATCH to "Y" when LOG-DATE falls within the
+      * operator-supplied [WS-START-DATE, WS-END-DATE] window. LOG-DATE
+      * is YYYY-MM-DD so plain alphanumeric comparison sorts correctly.
+       CHECK-DATE-RANGE.
+           MOVE "Y" TO WS-DATE-MATCH
+           IF WS-START-DATE NOT = SPACES
+              AND LOG-DATE IN LOG-ENTRY < WS-START-DATE
+              MOVE "N" TO WS-DATE-MATCH
+           END-IF
+           IF WS-END-DATE NOT = SPACES
+              AND LOG-DATE IN LOG-ENTRY > WS-END-DATE
+              MOVE "N" TO WS-DATE-MATCH
+           END-IF.
