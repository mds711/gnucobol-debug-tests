@@ -0,0 +1,218 @@
+       IDENTIFICATION DIVISION.
+      *Prueft LOG-DATE und LOG-LEVEL auf Gueltigkeit, schreibt
+      *fehlerhafte Datensaetze in eine separate Reject-Liste
+       PROGRAM-ID. LOGVALID.
+       REMARKS. Validation pass: neither LOGREADER nor
+           LOGSORT check that LOG-DATE looks like a real YYYY-MM-DD
+           date or that LOG-LEVEL is one of the known codes, so a
+           corrupted or hand-edited logs.dat line just gets counted
+           or displayed as-is. LOGVALID reads the input file the same
+           way LOGREADER/LOGSORT do (LOGPARMS.DAT hand-off from
+           LOGFRONT, falling back to an interactive prompt) and writes
+           every record that fails either check, plus the reason, to
+           REJECTS.DAT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * ASSIGN TO a WORKING-STORAGE name so the input file is a
+      * run-time choice instead of a recompile. DYNAMIC is required
+      * for OPEN INPUT: a bare ASSIGN TO data-name is otherwise
+      * resolved to a fixed external name derived from the identifier
+      * itself, not its run-time content.
+           SELECT LOGFILE ASSIGN TO DYNAMIC WS-INPUT-FILE
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-LOGFILE-STATUS.
+           SELECT REJECT-FILE ASSIGN TO "REJECTS.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+      * Optional hand-off file written by the LOGFRONT parameter-entry
+      * screen.
+           SELECT PARM-FILE ASSIGN TO "LOGPARMS.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-PARM-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOGFILE.
+       01  LOG-ENTRY.
+           COPY LOGENTRY.
+
+       FD  REJECT-FILE.
+       01  REJECT-REC          PIC X(100).
+
+       FD  PARM-FILE.
+       01  PARM-REC            PIC X(50).
+
+       WORKING-STORAGE SECTION.
+       01  EOF                 PIC X VALUE "N".
+       01  WS-LOGFILE-STATUS   PIC XX VALUE "00".
+
+      * Run-time input file name hand-off from LOGFRONT. A missing
+      * LOGPARMS.DAT means "logs.dat" - the original default.
+       01  WS-INPUT-FILE       PIC X(40) VALUE "logs.dat".
+       01  WS-PARM-STATUS      PIC XX VALUE "00".
+
+       01  WS-TOTAL-READ       PIC 9(6) VALUE 0.
+       01  WS-TOTAL-VALID      PIC 9(6) VALUE 0.
+       01  WS-TOTAL-REJECTED   PIC 9(6) VALUE 0.
+
+      * Known LOG-LEVEL codes. Built the same way BUBBLE-SORT's old
+      * static ARRAY was - a FILLER-initialized group REDEFINES'd as
+      * a table - since this list never changes at run time. Entries
+      * are 7 bytes wide to match LOG-LEVEL's own PIC X(7); an 8-byte
+      * entry would never compare equal to the 7-byte field being
+      * checked against it.
+       01  WS-VALID-LEVELS-INIT.
+           05  FILLER          PIC X(7) VALUE "LEVEL-0".
+           05  FILLER          PIC X(7) VALUE "ERROR".
+           05  FILLER          PIC X(7) VALUE "WARN".
+      * "CRITICA" is CRITICAL truncated to 7 bytes on purpose, not a
+      * typo - see the note above on why every entry here is 7 bytes
+      * wide. A LOG-LEVEL of "CRITICAL" would itself already have been
+      * truncated to "CRITICA" by the time it reached this PIC X(7)
+      * field, so this is the code that actually needs to match.
+           05  FILLER          PIC X(7) VALUE "CRITICA".
+           05  FILLER          PIC X(7) VALUE "INFO".
+           05  FILLER          PIC X(7) VALUE "DEBUG".
+       01  WS-VALID-LEVELS REDEFINES WS-VALID-LEVELS-INIT.
+           05  WS-VALID-LEVEL  OCCURS 6 TIMES PIC X(7).
+       01  WS-VALID-LEVEL-COUNT PIC 9(2) VALUE 6.
+       01  WS-LV-IDX            PIC 9(2).
+
+       01  WS-MM                PIC 99.
+       01  WS-DD                PIC 99.
+       01  WS-DATE-OK            PIC X VALUE "Y".
+       01  WS-LEVEL-OK           PIC X VALUE "Y".
+       01  WS-REJECT-REASON      PIC X(40) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+           MOVE 0 TO RETURN-CODE
+           PERFORM GET-INPUT-FILE
+           PERFORM BEGIN.
+
+      * Picks up the input file name from LOGFRONT's LOGPARMS.DAT
+      * hand-off file when one is present; otherwise prompts the
+      * operator the same way LOGREADER/LOGSORT do.
+       GET-INPUT-FILE.
+           OPEN INPUT PARM-FILE
+           IF WS-PARM-STATUS = "00"
+              READ PARM-FILE
+                 NOT AT END
+                    MOVE PARM-REC(1:40) TO WS-INPUT-FILE
+                    MOVE FUNCTION TRIM(WS-INPUT-FILE) TO WS-INPUT-FILE
+              END-READ
+              CLOSE PARM-FILE
+              EXIT PARAGRAPH
+           END-IF
+           DISPLAY "Enter input log file name (blank = logs.dat): "
+           ACCEPT WS-INPUT-FILE
+           IF WS-INPUT-FILE = SPACES
+              MOVE "logs.dat" TO WS-INPUT-FILE
+           END-IF.
+
+       BEGIN.
+           OPEN INPUT LOGFILE
+           IF WS-LOGFILE-STATUS NOT = "00"
+              DISPLAY "** FEHLER: " FUNCTION TRIM(WS-INPUT-FILE)
+                      " konnte nicht geoeffnet werden (Status "
+                      WS-LOGFILE-STATUS ") **"
+              MOVE 16 TO RETURN-CODE
+              GOBACK
+           END-IF
+           OPEN OUTPUT REJECT-FILE
+           PERFORM UNTIL EOF = "Y"
+              READ LOGFILE
+                 AT END
+                    MOVE "Y" TO EOF
+                 NOT AT END
+                    ADD 1 TO WS-TOTAL-READ
+                    PERFORM CHECK-LOG-DATE
+                    PERFORM CHECK-LOG-LEVEL
+                    IF WS-DATE-OK = "Y" AND WS-LEVEL-OK = "Y"
+                       ADD 1 TO WS-TOTAL-VALID
+                    ELSE
+                       PERFORM BUILD-REJECT-REASON
+                       PERFORM WRITE-REJECT
+                       ADD 1 TO WS-TOTAL-REJECTED
+                    END-IF
+              END-READ
+           END-PERFORM
+           CLOSE LOGFILE
+           CLOSE REJECT-FILE
+           PERFORM DISPLAY-FOOTER
+           IF WS-TOTAL-REJECTED > 0
+              MOVE 4 TO RETURN-CODE
+           END-IF
+           GOBACK.
+
+      * LOG-DATE must be YYYY-MM-DD: hyphens in position 5 and 8, all
+      * other positions numeric, month 01-12, day 01-31. This is a
+      * format/range sanity check, not a calendar (it lets "2026-02-30"
+      * through) - good enough to catch corrupted or hand-edited lines
+      * without reimplementing a full calendar.
+       CHECK-LOG-DATE.
+           MOVE "Y" TO WS-DATE-OK
+           IF LOG-DATE IN LOG-ENTRY(5:1) NOT = "-"
+              OR LOG-DATE IN LOG-ENTRY(8:1) NOT = "-"
+              MOVE "N" TO WS-DATE-OK
+           END-IF
+           IF WS-DATE-OK = "Y"
+              AND LOG-DATE IN LOG-ENTRY(1:4) NOT NUMERIC
+              MOVE "N" TO WS-DATE-OK
+           END-IF
+           IF WS-DATE-OK = "Y"
+              AND LOG-DATE IN LOG-ENTRY(6:2) NOT NUMERIC
+              MOVE "N" TO WS-DATE-OK
+           END-IF
+           IF WS-DATE-OK = "Y"
+              AND LOG-DATE IN LOG-ENTRY(9:2) NOT NUMERIC
+              MOVE "N" TO WS-DATE-OK
+           END-IF
+           IF WS-DATE-OK = "Y"
+              MOVE LOG-DATE IN LOG-ENTRY(6:2) TO WS-MM
+              MOVE LOG-DATE IN LOG-ENTRY(9:2) TO WS-DD
+              IF WS-MM < 1 OR WS-MM > 12 OR WS-DD < 1 OR WS-DD > 31
+                 MOVE "N" TO WS-DATE-OK
+              END-IF
+           END-IF.
+
+      * LOG-LEVEL must be one of the known codes in WS-VALID-LEVEL.
+       CHECK-LOG-LEVEL.
+           MOVE "N" TO WS-LEVEL-OK
+           PERFORM VARYING WS-LV-IDX FROM 1 BY 1
+                   UNTIL WS-LV-IDX > WS-VALID-LEVEL-COUNT
+                      OR WS-LEVEL-OK = "Y"
+              IF LOG-LEVEL IN LOG-ENTRY = WS-VALID-LEVEL(WS-LV-IDX)
+                 MOVE "Y" TO WS-LEVEL-OK
+              END-IF
+           END-PERFORM.
+
+       BUILD-REJECT-REASON.
+           IF WS-DATE-OK = "N" AND WS-LEVEL-OK = "N"
+              MOVE "invalid LOG-DATE and unrecognized LOG-LEVEL"
+                 TO WS-REJECT-REASON
+           ELSE
+              IF WS-DATE-OK = "N"
+                 MOVE "invalid LOG-DATE" TO WS-REJECT-REASON
+              ELSE
+                 MOVE "unrecognized LOG-LEVEL" TO WS-REJECT-REASON
+              END-IF
+           END-IF.
+
+       WRITE-REJECT.
+           MOVE SPACES TO REJECT-REC
+           STRING LOG-DATE IN LOG-ENTRY DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  LOG-LEVEL IN LOG-ENTRY DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  LOG-MESSAGE IN LOG-ENTRY DELIMITED BY SIZE
+                  " -- " DELIMITED BY SIZE
+                  WS-REJECT-REASON DELIMITED BY SIZE
+                  INTO REJECT-REC
+           WRITE REJECT-REC.
+
+       DISPLAY-FOOTER.
+           DISPLAY "Datensaetze gelesen (total): " WS-TOTAL-READ
+           DISPLAY "Datensaetze gueltig: " WS-TOTAL-VALID
+           DISPLAY "Datensaetze zurueckgewiesen: " WS-TOTAL-REJECTED.
