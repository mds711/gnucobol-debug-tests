@@ -1,44 +1,143 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BUBBLE-SORT.
        REMARKS. program demonstrates bubble sort algorithm.
+      * Sorting itself is delegated to the shared SORTUTIL routine so
+      * BUBBLE-SORT and LOGSORT no longer carry two drifting copies of
+      * the same algorithm. SORTUTIL sorts on a caller-supplied byte
+      * range within a caller-supplied row size, so it was already
+      * able to handle alphanumeric keys and variable-size lists -
+      * BUBBLE-SORT itself was turned from a fixed five-number demo
+      * into a runtime-sized harness that actually exercises both of
+      * those, using the operator ACCEPT pattern simple-hello.cob
+      * demonstrates: a numeric list
+      * (unchanged, five numbers ascending, when the operator accepts
+      * the defaults) and an alphanumeric list, e.g. the distinct
+      * LOG-LEVEL codes seen in a run, sorted ascending.
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 ARRAY-LENGTH PIC 9(2) VALUE 5.
-       01 ARRAY        PIC 9(4) OCCURS 5 TIMES.
-       01 I            PIC 9(2).
-       01 J            PIC 9(2).
-       01 TEMP         PIC 9(4).
+      * Numeric demo list. Size is now a run-time choice (blank/0 =
+      * the original 5-number demo) instead of a hardcoded 5.
+       01 ARRAY-LENGTH  PIC 9(3) VALUE 0.
+       01 ARRAY-LEN-IN  PIC X(3) VALUE SPACES.
+       01 ARRAY         PIC 9(4) OCCURS 1 TO 500 TIMES
+                            DEPENDING ON ARRAY-LENGTH.
+       01 I             PIC 9(3).
+
+      * Alphanumeric demo list, e.g. the distinct LOG-LEVEL codes seen
+      * in a run. Also run-time sized (blank/0 = a small built-in
+      * LOG-LEVEL example).
+       01 ALPHA-COUNT   PIC 9(3) VALUE 0.
+       01 ALPHA-CNT-IN  PIC X(3) VALUE SPACES.
+       01 ALPHA-LIST    PIC X(10) OCCURS 1 TO 100 TIMES
+                            DEPENDING ON ALPHA-COUNT.
+
+      * Arguments for SORTUTIL, filled in per list just before the
+      * CALL since row length/key length differ between the two.
+       01 WS-SORT-ROWS     PIC 9(8) VALUE 0.
+       01 WS-SORT-ROW-LEN  PIC 9(5) VALUE 0.
+       01 WS-SORT-KEY-OFF  PIC 9(5) VALUE 1.
+       01 WS-SORT-KEY-LEN  PIC 9(5) VALUE 0.
+       01 WS-SORT-ORDER    PIC X VALUE "A".
 
        PROCEDURE DIVISION.
-           MOVE 3 TO ARRAY(1)
-           MOVE 6 TO ARRAY(2)
-           MOVE 8 TO ARRAY(3)
-           MOVE 2 TO ARRAY(4)
-           MOVE 7 TO ARRAY(5)
+       BEGIN.
+           PERFORM GET-NUMERIC-ARRAY
+           PERFORM SORT-NUMERIC-ARRAY
+           PERFORM GET-ALPHA-LIST
+           PERFORM SORT-ALPHA-LIST
+           STOP RUN.
 
-           DISPLAY "Original Array: ".
+      * Reads how many numbers to sort and the numbers themselves.
+      * Blank/0 count keeps the original 3/6/8/2/7 demo so the
+      * program still runs with no input, same as before.
+       GET-NUMERIC-ARRAY.
+           DISPLAY "How many numbers to sort (blank = demo of 5): "
+           ACCEPT ARRAY-LEN-IN
+           IF ARRAY-LEN-IN = SPACES OR ARRAY-LEN-IN = "0"
+              MOVE 5 TO ARRAY-LENGTH
+              MOVE 3 TO ARRAY(1)
+              MOVE 6 TO ARRAY(2)
+              MOVE 8 TO ARRAY(3)
+              MOVE 2 TO ARRAY(4)
+              MOVE 7 TO ARRAY(5)
+           ELSE
+              MOVE ARRAY-LEN-IN TO ARRAY-LENGTH
+              IF ARRAY-LENGTH > 500
+                 DISPLAY "** WARNUNG: " ARRAY-LENGTH " ueberschreitet "
+                         "das Maximum von 500 - wird auf 500 "
+                         "begrenzt **"
+                 MOVE 500 TO ARRAY-LENGTH
+              END-IF
+              PERFORM VARYING I FROM 1 BY 1 UNTIL I > ARRAY-LENGTH
+                 DISPLAY "  Number " I ": "
+                 ACCEPT ARRAY(I)
+              END-PERFORM
+           END-IF
+           DISPLAY "Original Array: "
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > ARRAY-LENGTH
               DISPLAY ARRAY(I)
-           END-PERFORM
+           END-PERFORM.
 
-           PERFORM SORT-ARRAY
-
-           DISPLAY "Sorted Array: ".
+      * Sorts ARRAY ascending by calling the shared SORTUTIL routine.
+       SORT-NUMERIC-ARRAY.
+           MOVE ARRAY-LENGTH TO WS-SORT-ROWS
+           MOVE 4 TO WS-SORT-ROW-LEN
+           MOVE 1 TO WS-SORT-KEY-OFF
+           MOVE 4 TO WS-SORT-KEY-LEN
+           MOVE "A" TO WS-SORT-ORDER
+           CALL "SORTUTIL" USING ARRAY(1) WS-SORT-ROWS WS-SORT-ROW-LEN
+                   WS-SORT-KEY-OFF WS-SORT-KEY-LEN WS-SORT-ORDER
+           END-CALL
+           DISPLAY "Sorted Array: "
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > ARRAY-LENGTH
               DISPLAY ARRAY(I)
-           END-PERFORM
-
-           STOP RUN.
+           END-PERFORM.
 
-       SORT-ARRAY SECTION.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > ARRAY-LENGTH - 1
-              PERFORM VARYING J FROM 1 BY 1 UNTIL J > ARRAY-LENGTH - I
-                 IF ARRAY(J) > ARRAY(J + 1)
-                    MOVE ARRAY(J) TO TEMP
-                    MOVE ARRAY(J + 1) TO ARRAY(J)
-                    MOVE TEMP TO ARRAY(J + 1)
-                 END-IF
+      * Reads how many LOG-LEVEL-style codes to sort and the codes
+      * themselves. Blank/0 count keeps a small built-in example so
+      * the alphanumeric path also demos with no input.
+       GET-ALPHA-LIST.
+           DISPLAY "How many codes to sort (blank = demo of 5): "
+           ACCEPT ALPHA-CNT-IN
+           IF ALPHA-CNT-IN = SPACES OR ALPHA-CNT-IN = "0"
+              MOVE 5 TO ALPHA-COUNT
+              MOVE "WARN"      TO ALPHA-LIST(1)
+              MOVE "ERROR"     TO ALPHA-LIST(2)
+              MOVE "LEVEL-0"   TO ALPHA-LIST(3)
+              MOVE "INFO"      TO ALPHA-LIST(4)
+              MOVE "DEBUG"     TO ALPHA-LIST(5)
+           ELSE
+              MOVE ALPHA-CNT-IN TO ALPHA-COUNT
+              IF ALPHA-COUNT > 100
+                 DISPLAY "** WARNUNG: " ALPHA-COUNT " ueberschreitet "
+                         "das Maximum von 100 - wird auf 100 "
+                         "begrenzt **"
+                 MOVE 100 TO ALPHA-COUNT
+              END-IF
+              PERFORM VARYING I FROM 1 BY 1 UNTIL I > ALPHA-COUNT
+                 DISPLAY "  Code " I ": "
+                 ACCEPT ALPHA-LIST(I)
               END-PERFORM
-           END-PERFORM
-           EXIT.
+           END-IF
+           DISPLAY "Original Codes: "
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > ALPHA-COUNT
+              DISPLAY ALPHA-LIST(I)
+           END-PERFORM.
+
+      * Sorts ALPHA-LIST ascending by calling the same shared SORTUTIL
+      * routine, keyed off the whole 10-byte alphanumeric field.
+       SORT-ALPHA-LIST.
+           MOVE ALPHA-COUNT TO WS-SORT-ROWS
+           MOVE 10 TO WS-SORT-ROW-LEN
+           MOVE 1 TO WS-SORT-KEY-OFF
+           MOVE 10 TO WS-SORT-KEY-LEN
+           MOVE "A" TO WS-SORT-ORDER
+           CALL "SORTUTIL" USING ALPHA-LIST(1) WS-SORT-ROWS
+                   WS-SORT-ROW-LEN WS-SORT-KEY-OFF WS-SORT-KEY-LEN
+                   WS-SORT-ORDER
+           END-CALL
+           DISPLAY "Sorted Codes: "
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > ALPHA-COUNT
+              DISPLAY ALPHA-LIST(I)
+           END-PERFORM.
