@@ -0,0 +1,144 @@
+       IDENTIFICATION DIVISION.
+      *Programm archiviert logs.dat taeglich und leert die Live-Datei
+       PROGRAM-ID. LOGARCHIVE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * ASSIGN TO a WORKING-STORAGE name (same trick LOGREADER/LOGSORT/
+      * LOGVALID use) so the live file LOGARCHIVE rolls over is a
+      * run-time choice matching whatever LOGFRONT pointed the rest of
+      * the chain at, instead of always being the literal "logs.dat".
+      * DYNAMIC is required for OPEN INPUT: a bare ASSIGN TO data-name
+      * is otherwise resolved to a fixed external name derived from
+      * the identifier itself, not its run-time content.
+           SELECT LOGFILE ASSIGN TO DYNAMIC WS-INPUT-FILE
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-LOGFILE-STATUS.
+      * DYNAMIC is required here - a bare ASSIGN TO data-name is
+      * otherwise resolved to a fixed external name derived from the
+      * identifier itself rather than the field's run-time content,
+      * so without DYNAMIC every run silently wrote to a file named
+      * literally "ARCHIVE-NAME" instead of the dated archive name.
+           SELECT ARCHIVE-FILE ASSIGN TO DYNAMIC WS-ARCHIVE-NAME
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-ARCHIVE-STATUS.
+
+      * Optional hand-off file written by the LOGFRONT parameter-entry
+      * screen.
+           SELECT PARM-FILE ASSIGN TO "LOGPARMS.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-PARM-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOGFILE.
+       01  LOG-REC            PIC X(80).
+
+       FD  ARCHIVE-FILE.
+       01  ARCHIVE-REC        PIC X(80).
+
+       FD  PARM-FILE.
+       01  PARM-REC           PIC X(50).
+
+       WORKING-STORAGE SECTION.
+       01  EOF                 PIC X VALUE "N".
+       01  WS-LOGFILE-STATUS   PIC XX VALUE "00".
+       01  WS-ARCHIVE-STATUS   PIC XX VALUE "00".
+       01  WS-TODAY            PIC 9(8) VALUE 0.
+       01  WS-ARCHIVE-NAME     PIC X(40) VALUE SPACES.
+       01  WS-LINES-ARCHIVED   PIC 9(6) VALUE 0.
+       01  WS-OPEN-OK          PIC X VALUE "N".
+
+      * Run-time input file name hand-off from LOGFRONT. A missing
+      * LOGPARMS.DAT means "logs.dat" - the original default.
+       01  WS-INPUT-FILE       PIC X(40) VALUE "logs.dat".
+       01  WS-PARM-STATUS      PIC XX VALUE "00".
+
+       PROCEDURE DIVISION.
+           MOVE 0 TO RETURN-CODE
+           PERFORM GET-INPUT-FILE
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD
+           STRING "logs_archive_" DELIMITED BY SIZE
+                  WS-TODAY DELIMITED BY SIZE
+                  ".dat" DELIMITED BY SIZE
+                  INTO WS-ARCHIVE-NAME
+           PERFORM ARCHIVE-COPY
+           IF WS-OPEN-OK = "Y" AND WS-ARCHIVE-STATUS = "00"
+              PERFORM TRUNCATE-LIVE-FILE
+              DISPLAY "Archiviert nach " WS-ARCHIVE-NAME ": "
+                      WS-LINES-ARCHIVED " Zeilen"
+           ELSE
+              IF WS-OPEN-OK = "N"
+                 DISPLAY "** FEHLER: " FUNCTION TRIM(WS-INPUT-FILE)
+                         " konnte nicht gelesen werden (Status "
+                         WS-LOGFILE-STATUS "), Archivierung "
+                         "abgebrochen **"
+              ELSE
+                 DISPLAY "** FEHLER: " WS-ARCHIVE-NAME
+                         " konnte nicht geschrieben werden (Status "
+                         WS-ARCHIVE-STATUS "), "
+                         FUNCTION TRIM(WS-INPUT-FILE) " bleibt "
+                         "unveraendert **"
+              END-IF
+              MOVE 16 TO RETURN-CODE
+           END-IF
+           GOBACK.
+
+      * Picks up the input file name from LOGFRONT's LOGPARMS.DAT
+      * hand-off file when one is present; otherwise falls back to
+      * "logs.dat", the original hardcoded behaviour (LOGARCHIVE has
+      * no operator prompt of its own - it normally runs unattended
+      * at the end of the LOGDRIVER/LOGFRONT chain).
+       GET-INPUT-FILE.
+           OPEN INPUT PARM-FILE
+           IF WS-PARM-STATUS = "00"
+              READ PARM-FILE
+                 NOT AT END
+                    MOVE PARM-REC(1:40) TO WS-INPUT-FILE
+                    MOVE FUNCTION TRIM(WS-INPUT-FILE) TO WS-INPUT-FILE
+              END-READ
+              CLOSE PARM-FILE
+           END-IF
+           IF WS-INPUT-FILE = SPACES
+              MOVE "logs.dat" TO WS-INPUT-FILE
+           END-IF.
+
+      * Kopiert logs.dat Zeile fuer Zeile in die datierte Archivdatei.
+      * Die Live-Datei wird nur geleert, wenn sowohl das Lesen als auch
+      * das Schreiben der Archivdatei sauber durchgelaufen sind - sonst
+      * waeren die Zeilen weder in logs.dat noch im Archiv vorhanden.
+       ARCHIVE-COPY.
+           OPEN INPUT LOGFILE
+           IF WS-LOGFILE-STATUS NOT = "00"
+              MOVE "N" TO WS-OPEN-OK
+              EXIT PARAGRAPH
+           END-IF
+           MOVE "Y" TO WS-OPEN-OK
+           OPEN OUTPUT ARCHIVE-FILE
+           IF WS-ARCHIVE-STATUS NOT = "00"
+              CLOSE LOGFILE
+              EXIT PARAGRAPH
+           END-IF
+           PERFORM UNTIL EOF = "Y"
+              READ LOGFILE
+                 AT END
+                    MOVE "Y" TO EOF
+                 NOT AT END
+                    MOVE LOG-REC TO ARCHIVE-REC
+                    WRITE ARCHIVE-REC
+                    IF WS-ARCHIVE-STATUS NOT = "00"
+                       MOVE "Y" TO EOF
+                    ELSE
+                       ADD 1 TO WS-LINES-ARCHIVED
+                    END-IF
+              END-READ
+           END-PERFORM
+           CLOSE LOGFILE
+           CLOSE ARCHIVE-FILE.
+
+      * Oeffnet logs.dat im OUTPUT-Modus, was die Datei auf Laenge
+      * Null bringt, damit der naechste Lauf wieder bei Null beginnt.
+       TRUNCATE-LIVE-FILE.
+           OPEN OUTPUT LOGFILE
+           CLOSE LOGFILE.
