@@ -0,0 +1,131 @@
+       IDENTIFICATION DIVISION.
+      *Wiederverwendbare Sortierroutine fuer BUBBLE-SORT und LOGSORT
+       PROGRAM-ID. SORTUTIL.
+       REMARKS. Generic bottom-up merge sort over a caller-supplied
+           table of fixed-length rows, passed as one long alphanumeric
+           buffer. The caller gives a byte offset/length for the sort
+           key within each row and an ascending/descending order flag;
+           rows are compared as plain alphanumeric bytes, which sorts
+           both text keys and zero-padded DISPLAY-numeric keys (e.g.
+           PIC 9(5) counters) correctly. O(n log n), replacing the two
+           drifting O(n^2) bubble-sort copies that used to live in
+           BUBBLE-SORT and LOGSORT.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  WS-WIDTH          PIC 9(8).
+       77  WS-LEFT-START     PIC 9(8).
+       77  WS-LEFT-END       PIC 9(8).
+       77  WS-RIGHT-END      PIC 9(8).
+       77  WS-LEFT-POS       PIC 9(8).
+       77  WS-RIGHT-POS      PIC 9(8).
+       77  WS-OUT-POS        PIC 9(8).
+       77  WS-ROW-KEY-LEFT   PIC X(256).
+       77  WS-ROW-KEY-RIGHT  PIC X(256).
+       77  WS-TAKE-LEFT      PIC X VALUE "N".
+       77  WS-BUFFER         PIC X(500000).
+
+       LINKAGE SECTION.
+       01  LK-TABLE          PIC X(500000).
+       01  LK-NUM-ROWS       PIC 9(8).
+       01  LK-ROW-LEN        PIC 9(5).
+       01  LK-KEY-OFFSET     PIC 9(5).
+       01  LK-KEY-LEN        PIC 9(5).
+       01  LK-ORDER          PIC X.
+
+       PROCEDURE DIVISION USING LK-TABLE LK-NUM-ROWS LK-ROW-LEN
+                                 LK-KEY-OFFSET LK-KEY-LEN LK-ORDER.
+       BEGIN.
+           IF LK-NUM-ROWS < 2
+              GOBACK
+           END-IF
+           MOVE 1 TO WS-WIDTH
+           PERFORM UNTIL WS-WIDTH >= LK-NUM-ROWS
+              PERFORM MERGE-PASS
+              MULTIPLY 2 BY WS-WIDTH
+           END-PERFORM
+           GOBACK.
+
+      * One merge pass: merges adjacent runs of WS-WIDTH rows each,
+      * writing the merged result back into LK-TABLE via WS-BUFFER.
+       MERGE-PASS.
+           MOVE LK-TABLE(1:LK-NUM-ROWS * LK-ROW-LEN) TO WS-BUFFER
+           MOVE 1 TO WS-OUT-POS
+           MOVE 1 TO WS-LEFT-START
+           PERFORM UNTIL WS-LEFT-START > LK-NUM-ROWS
+              COMPUTE WS-LEFT-END =
+                 WS-LEFT-START + WS-WIDTH - 1
+              IF WS-LEFT-END > LK-NUM-ROWS
+                 MOVE LK-NUM-ROWS TO WS-LEFT-END
+              END-IF
+              COMPUTE WS-RIGHT-END =
+                 WS-LEFT-END + WS-WIDTH
+              IF WS-RIGHT-END > LK-NUM-ROWS
+                 MOVE LK-NUM-ROWS TO WS-RIGHT-END
+              END-IF
+              PERFORM MERGE-TWO-RUNS
+              COMPUTE WS-LEFT-START = WS-LEFT-START + 2 * WS-WIDTH
+           END-PERFORM.
+
+      * Merges rows [WS-LEFT-START..WS-LEFT-END] with rows
+      * [WS-LEFT-END+1..WS-RIGHT-END] from WS-BUFFER into LK-TABLE.
+       MERGE-TWO-RUNS.
+           MOVE WS-LEFT-START TO WS-LEFT-POS
+           COMPUTE WS-RIGHT-POS = WS-LEFT-END + 1
+           PERFORM UNTIL WS-LEFT-POS > WS-LEFT-END
+                      OR WS-RIGHT-POS > WS-RIGHT-END
+              PERFORM LOAD-ROW-KEYS
+              PERFORM DECIDE-TAKE-LEFT
+              IF WS-TAKE-LEFT = "Y"
+                 PERFORM COPY-ROW-LEFT
+              ELSE
+                 PERFORM COPY-ROW-RIGHT
+              END-IF
+           END-PERFORM
+           PERFORM UNTIL WS-LEFT-POS > WS-LEFT-END
+              PERFORM COPY-ROW-LEFT
+           END-PERFORM
+           PERFORM UNTIL WS-RIGHT-POS > WS-RIGHT-END
+              PERFORM COPY-ROW-RIGHT
+           END-PERFORM.
+
+       LOAD-ROW-KEYS.
+           MOVE SPACES TO WS-ROW-KEY-LEFT
+           MOVE SPACES TO WS-ROW-KEY-RIGHT
+           MOVE WS-BUFFER(
+                 (WS-LEFT-POS - 1) * LK-ROW-LEN + LK-KEY-OFFSET :
+                 LK-KEY-LEN) TO WS-ROW-KEY-LEFT
+           MOVE WS-BUFFER(
+                 (WS-RIGHT-POS - 1) * LK-ROW-LEN + LK-KEY-OFFSET :
+                 LK-KEY-LEN) TO WS-ROW-KEY-RIGHT.
+
+       DECIDE-TAKE-LEFT.
+           IF LK-ORDER = "D"
+              IF WS-ROW-KEY-LEFT >= WS-ROW-KEY-RIGHT
+                 MOVE "Y" TO WS-TAKE-LEFT
+              ELSE
+                 MOVE "N" TO WS-TAKE-LEFT
+              END-IF
+           ELSE
+              IF WS-ROW-KEY-LEFT <= WS-ROW-KEY-RIGHT
+                 MOVE "Y" TO WS-TAKE-LEFT
+              ELSE
+                 MOVE "N" TO WS-TAKE-LEFT
+              END-IF
+           END-IF.
+
+       COPY-ROW-LEFT.
+           MOVE WS-BUFFER((WS-LEFT-POS - 1) * LK-ROW-LEN + 1 :
+                           LK-ROW-LEN)
+              TO LK-TABLE((WS-OUT-POS - 1) * LK-ROW-LEN + 1 :
+                           LK-ROW-LEN)
+           ADD 1 TO WS-LEFT-POS
+           ADD 1 TO WS-OUT-POS.
+
+       COPY-ROW-RIGHT.
+           MOVE WS-BUFFER((WS-RIGHT-POS - 1) * LK-ROW-LEN + 1 :
+                           LK-ROW-LEN)
+              TO LK-TABLE((WS-OUT-POS - 1) * LK-ROW-LEN + 1 :
+                           LK-ROW-LEN)
+           ADD 1 TO WS-RIGHT-POS
+           ADD 1 TO WS-OUT-POS.
