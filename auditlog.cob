@@ -0,0 +1,88 @@
+       IDENTIFICATION DIVISION.
+      *Haengt eine Zeile an das Audit-Log der Log-Suite an
+       PROGRAM-ID. AUDITLOG.
+       REMARKS. Shared CALLed routine (same pattern as SORTUTIL - one
+           real implementation instead of LOGREADER and LOGSORT each
+           growing their own copy). Neither program left
+           any trace of when it ran or what it found, so each run now
+           appends one line (timestamp, program name, input file,
+           filter/level used, records read, records matched) to
+           AUDITLOG.DAT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE.
+       01  AUDIT-REC           PIC X(150).
+
+       WORKING-STORAGE SECTION.
+       01  WS-AUDIT-STATUS     PIC XX VALUE "00".
+       01  WS-TODAY            PIC 9(8) VALUE 0.
+       01  WS-TODAY-DISP REDEFINES WS-TODAY.
+           05  WS-TODAY-YYYY   PIC 9(4).
+           05  WS-TODAY-MM     PIC 9(2).
+           05  WS-TODAY-DD     PIC 9(2).
+       01  WS-NOW               PIC 9(8) VALUE 0.
+       01  WS-NOW-DISP REDEFINES WS-NOW.
+           05  WS-NOW-HH        PIC 9(2).
+           05  WS-NOW-MN        PIC 9(2).
+           05  WS-NOW-SS        PIC 9(2).
+           05  WS-NOW-HS        PIC 9(2).
+       01  WS-TIMESTAMP         PIC X(19) VALUE SPACES.
+
+       LINKAGE SECTION.
+       01  LK-PROGRAM-NAME      PIC X(10).
+       01  LK-INPUT-FILE        PIC X(40).
+       01  LK-FILTER            PIC X(40).
+       01  LK-RECORDS-READ      PIC 9(8).
+       01  LK-RECORDS-MATCHED   PIC 9(8).
+
+       PROCEDURE DIVISION USING LK-PROGRAM-NAME LK-INPUT-FILE
+                                 LK-FILTER LK-RECORDS-READ
+                                 LK-RECORDS-MATCHED.
+       BEGIN.
+           PERFORM BUILD-TIMESTAMP
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-STATUS NOT = "00"
+              OPEN OUTPUT AUDIT-FILE
+           END-IF
+           MOVE SPACES TO AUDIT-REC
+           STRING WS-TIMESTAMP DELIMITED BY SIZE
+                  "|" DELIMITED BY SIZE
+                  LK-PROGRAM-NAME DELIMITED BY SIZE
+                  "|" DELIMITED BY SIZE
+                  FUNCTION TRIM(LK-INPUT-FILE) DELIMITED BY SIZE
+                  "|" DELIMITED BY SIZE
+                  FUNCTION TRIM(LK-FILTER) DELIMITED BY SIZE
+                  "|" DELIMITED BY SIZE
+                  LK-RECORDS-READ DELIMITED BY SIZE
+                  "|" DELIMITED BY SIZE
+                  LK-RECORDS-MATCHED DELIMITED BY SIZE
+                  INTO AUDIT-REC
+           WRITE AUDIT-REC
+           CLOSE AUDIT-FILE
+           GOBACK.
+
+      * Baut "YYYY-MM-DD HH:MM:SS" aus ACCEPT FROM DATE/TIME.
+       BUILD-TIMESTAMP.
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD
+           ACCEPT WS-NOW FROM TIME
+           MOVE SPACES TO WS-TIMESTAMP
+           STRING WS-TODAY-YYYY DELIMITED BY SIZE
+                  "-" DELIMITED BY SIZE
+                  WS-TODAY-MM DELIMITED BY SIZE
+                  "-" DELIMITED BY SIZE
+                  WS-TODAY-DD DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  WS-NOW-HH DELIMITED BY SIZE
+                  ":" DELIMITED BY SIZE
+                  WS-NOW-MN DELIMITED BY SIZE
+                  ":" DELIMITED BY SIZE
+                  WS-NOW-SS DELIMITED BY SIZE
+                  INTO WS-TIMESTAMP.
