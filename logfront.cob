@@ -0,0 +1,111 @@
+       IDENTIFICATION DIVISION.
+      *Parameter-Eingabeschirm fuer LOGREADER/LOGSORT
+       PROGRAM-ID. LOGFRONT.
+       REMARKS. Turns simple-hello.cob's ACCEPT/DISPLAY pattern into a
+           real front end: prompts the operator for the input log file
+           name, a run date, either an explicit comma-separated file
+           list or a rotation date range, the severity filter, the
+           top-N cutoff and the alert threshold, hands all of them
+           through to LOGREADER and LOGSORT via LOGPARMS.DAT (the same
+           small flat-file hand-off idiom the suite already uses for
+           its checkpoint and archive files), then runs the two
+           programs in sequence using LOGDRIVER's RETURN-CODE-checking
+           idiom.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-FILE ASSIGN TO "LOGPARMS.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-PARM-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * Wide enough to also carry the severity filter, top-N cutoff,
+      * alert threshold, and an explicit comma-separated file list, on
+      * top of the input file name, run date and rotation date range.
+       FD  PARM-FILE.
+       01  PARM-REC            PIC X(356).
+
+       WORKING-STORAGE SECTION.
+       01  WS-INPUT-FILE       PIC X(40) VALUE SPACES.
+       01  WS-RUN-DATE         PIC X(10) VALUE SPACES.
+       01  WS-FILELIST-INPUT   PIC X(200) VALUE SPACES.
+       01  WS-ROTATE-RANGE     PIC X(17) VALUE SPACES.
+       01  WS-FILTER-INPUT     PIC X(80) VALUE SPACES.
+       01  WS-TOP-N-INPUT      PIC X(4) VALUE SPACES.
+       01  WS-ALERT-INPUT      PIC X(5) VALUE SPACES.
+       01  WS-PARM-STATUS      PIC XX VALUE "00".
+       01  WS-READER-RC        PIC S9(4) COMP VALUE 0.
+       01  WS-SORT-RC          PIC S9(4) COMP VALUE 0.
+
+       PROCEDURE DIVISION.
+       BEGIN.
+           DISPLAY "=== LOGFRONT: Parameter fuer Log-Auswertung ==="
+           DISPLAY "Enter input log file name (blank = logs.dat): "
+           ACCEPT WS-INPUT-FILE
+           IF WS-INPUT-FILE = SPACES
+              MOVE "logs.dat" TO WS-INPUT-FILE
+           END-IF
+           DISPLAY "Enter run date YYYY-MM-DD (blank = all dates): "
+           ACCEPT WS-RUN-DATE
+           DISPLAY "Enter comma-separated list of log files to read "
+                   "as one stream (blank = single file above): "
+           ACCEPT WS-FILELIST-INPUT
+           IF WS-FILELIST-INPUT = SPACES
+              DISPLAY "Enter rotation date range YYYYMMDD-YYYYMMDD to "
+                      "read logs_YYYYMMDD.dat files (blank = single "
+                      "file above): "
+              ACCEPT WS-ROTATE-RANGE
+           END-IF
+           DISPLAY "Enter LOG-LEVEL codes to watch, comma-separated "
+                   "(blank = LEVEL-0): "
+           ACCEPT WS-FILTER-INPUT
+           DISPLAY "Show top N entries (blank = show all): "
+           ACCEPT WS-TOP-N-INPUT
+           DISPLAY "Alert threshold - flag entries with count at or "
+                   "above this (blank = no alerts): "
+           ACCEPT WS-ALERT-INPUT
+           PERFORM SAVE-PARMS
+
+           DISPLAY "=== LOGFRONT: starte LOGREADER ==="
+           CALL "LOGREADER"
+           MOVE RETURN-CODE TO WS-READER-RC
+           IF WS-READER-RC NOT = 0
+              DISPLAY "LOGREADER fehlgeschlagen (RC=" WS-READER-RC
+                      ") - LOGSORT wird uebersprungen"
+              PERFORM CLEAR-PARMS
+              MOVE WS-READER-RC TO RETURN-CODE
+              GOBACK
+           END-IF
+
+           DISPLAY "=== LOGFRONT: starte LOGSORT ==="
+           CALL "LOGSORT"
+           MOVE RETURN-CODE TO WS-SORT-RC
+
+           PERFORM CLEAR-PARMS
+           MOVE WS-SORT-RC TO RETURN-CODE
+           GOBACK.
+
+      * Schreibt alle Eingabeparameter nach LOGPARMS.DAT, damit
+      * LOGREADER und LOGSORT sie statt einer interaktiven Abfrage
+      * uebernehmen.
+       SAVE-PARMS.
+           OPEN OUTPUT PARM-FILE
+           MOVE SPACES TO PARM-REC
+           MOVE WS-INPUT-FILE TO PARM-REC(1:40)
+           MOVE WS-RUN-DATE TO PARM-REC(41:10)
+           MOVE WS-ROTATE-RANGE TO PARM-REC(51:17)
+           MOVE WS-FILTER-INPUT TO PARM-REC(68:80)
+           MOVE WS-TOP-N-INPUT TO PARM-REC(148:4)
+           MOVE WS-ALERT-INPUT TO PARM-REC(152:5)
+           MOVE WS-FILELIST-INPUT TO PARM-REC(157:200)
+           WRITE PARM-REC
+           CLOSE PARM-FILE.
+
+      * Leert LOGPARMS.DAT nach dem Lauf, damit ein spaeterer
+      * eigenstaendiger Aufruf von LOGREADER/LOGSORT nicht versehentlich
+      * auf alten Parametern weiterlaeuft.
+       CLEAR-PARMS.
+           OPEN OUTPUT PARM-FILE
+           CLOSE PARM-FILE.
