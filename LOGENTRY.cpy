@@ -0,0 +1,10 @@
+      ******************************************************************
+      *    Shared log record layout, used by LOGREADER, LOGSORT and
+      *    the other log-suite programs (validation, audit, archive).
+      *    LOG-DATE is expected in YYYY-MM-DD form.
+      ******************************************************************
+           05  LOG-DATE        PIC X(10).
+           05  FILLER          PIC X.
+           05  LOG-LEVEL       PIC X(7).
+           05  FILLER          PIC X.
+           05  LOG-MESSAGE     PIC X(30).
