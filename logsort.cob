@@ -1,94 +1,561 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. LOGSORT.
 
+      * This source, and its DISPLAY literals, are authored and saved
+      * as plain UTF-8 - the same encoding our terminals and
+      * log-capture pipes run under - so German labels with umlauts
+      * round-trip correctly instead of picking up mojibake from a
+      * re-encode along the way. Any new report text this program or
+      * its callers add should be typed directly in UTF-8 rather than
+      * pasted through an editor defaulting to a different codepage.
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT LOGFILE ASSIGN TO "logs.dat"
+      * ASSIGN TO a WORKING-STORAGE name so the input file is a
+      * run-time choice instead of a recompile. DYNAMIC is required
+      * for OPEN INPUT: a bare ASSIGN TO data-name is otherwise
+      * resolved to a fixed external name derived from the identifier
+      * itself, not its run-time content.
+           SELECT LOGFILE ASSIGN TO DYNAMIC WS-INPUT-FILE
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-LOGFILE-STATUS.
+           SELECT CSV-FILE ASSIGN TO "LOGSORT-REPORT.CSV"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+      * High-frequency entries feed this file for on-call tooling to
+      * pick up.
+           SELECT ALERT-FILE ASSIGN TO "ALERTS.DAT"
                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO "LOGSORT.CKP"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-CKP-STATUS.
+
+      * Optional hand-off file written by the LOGFRONT parameter-entry
+      * screen.
+           SELECT PARM-FILE ASSIGN TO "LOGPARMS.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-PARM-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD  LOGFILE.
        01  LOG-REC        PIC X(80).
+      * Lets ADD-OR-COUNT key off just LOG-MESSAGE, the same field
+      * split LOGREADER already uses.
+       01  LOG-REC-FIELDS REDEFINES LOG-REC.
+           COPY LOGENTRY.
+
+      * Ranked table exported as comma-delimited text so it can be
+      * dropped straight into a spreadsheet.
+       FD  CSV-FILE.
+       01  CSV-REC        PIC X(100).
+
+      * Entries whose count crosses WS-ALERT-THRESHOLD, text plus
+      * count, for the monitoring team's on-call tooling.
+       FD  ALERT-FILE.
+       01  ALERT-REC      PIC X(100).
+
+      * Checkpoint/restart: periodically saves how many LOGFILE
+      * records have been processed plus the in-progress
+      * ENTRY-TABLE, so an abend partway through doesn't force a full
+      * re-scan of logs.dat. First byte is a record-type marker:
+      * "H" = header (records processed / distinct entries so far),
+      * "E" = one ENTRY-TABLE row.
+       FD  CHECKPOINT-FILE.
+       01  CKP-REC            PIC X(90).
+
+      * Wide enough to also carry the top-N cutoff, alert threshold
+      * and an explicit comma-separated file list LOGFRONT prompts
+      * for, on top of the input file name and rotation date range.
+       FD  PARM-FILE.
+       01  PARM-REC           PIC X(356).
 
        WORKING-STORAGE SECTION.
        77  EOF-FLAG         PIC 9 VALUE 0.
        77  ZEILEN           PIC 9(4) VALUE 0.
        77  I                PIC 9(4) VALUE 0.
-       77  J                PIC 9(4) VALUE 0.
-       77  J-PLUS-ONE       PIC 9(4) VALUE 0.
-       77  MAX-ROWS         PIC 9(4) VALUE 500.
+       77  MAX-ROWS         PIC 9(4) VALUE 5000.
        77  FOUND-FLAG       PIC 9 VALUE 0.
+       77  WS-CEILING-WARNED PIC X VALUE "N".
+       77  WS-TOTAL-VOLUME  PIC 9(7) VALUE 0.
+       77  WS-PERCENT       PIC 999V99 VALUE 0.
+       77  WS-PERCENT-DISP  PIC ZZ9.99.
+       77  WS-TOP-N         PIC 9(4) VALUE 0.
+       77  WS-TOP-N-INPUT   PIC X(4) VALUE SPACES.
+       77  WS-TOP-N-FROM-PARMS PIC X VALUE "N".
+
+      * Alert threshold. Any ranked entry with an ENTRY-COUNT at or
+      * above this is also written to ALERT-FILE.
+      * Blank/0 disables alerting - no entry is "too frequent" until
+      * an operator sets a threshold, so quiet default behaviour is
+      * preserved.
+       77  WS-ALERT-THRESHOLD PIC 9(5) VALUE 0.
+       77  WS-ALERT-INPUT     PIC X(5) VALUE SPACES.
+       77  WS-ALERT-FROM-PARMS PIC X VALUE "N".
+       77  WS-ALERT-COUNT     PIC 9(4) VALUE 0.
+       77  WS-PRINTED       PIC 9(4) VALUE 0.
+       77  WS-CSV-COUNT     PIC Z(4)9.
        77  IDX              PIC 9(4) VALUE 0.
-       77  SWAP-IDX1        PIC 9(4) VALUE 0.
-       77  SWAP-IDX2        PIC 9(4) VALUE 0.
-       77  TMP-TEXT         PIC X(80).
-       77  TMP-COUNT        PIC 9(5).
+       77  WS-CKP-STATUS    PIC XX VALUE "00".
+       77  WS-RECORDS-PROCESSED PIC 9(8) VALUE 0.
+       77  WS-CKP-INTERVAL  PIC 9(8) VALUE 1000.
+       77  WS-SKIP-COUNT    PIC 9(8) VALUE 0.
+       77  WS-SKIP-IDX      PIC 9(8) VALUE 0.
+       77  WS-LOGFILE-STATUS PIC XX VALUE "00".
+
+      * Run-time input file name hand-off from LOGFRONT. A
+      * blank/missing LOGPARMS.DAT means "logs.dat", the original
+      * hardcoded behaviour.
+       77  WS-INPUT-FILE      PIC X(40) VALUE "logs.dat".
+       77  WS-PARM-STATUS     PIC XX VALUE "00".
+
+      * Multiple rotated log files read as one logical stream - same
+      * list-or-rotation-range idiom as LOGREADER. A single entry,
+      * WS-INPUT-FILE itself, is the original one-file behaviour.
+      * WS-FILE-RECS-PROCESSED/WS-CKP-FILE-IDX let the checkpoint
+      * resume in the right file, not just the right record.
+       77  WS-FILELIST-INPUT   PIC X(200) VALUE SPACES.
+       77  WS-ROTATE-RANGE     PIC X(17) VALUE SPACES.
+       77  WS-ROTATE-FROM-PARMS PIC X VALUE "N".
+       77  WS-FILE-COUNT       PIC 9(3) VALUE 0.
+       77  WS-FILE-IDX         PIC 9(3) VALUE 0.
+       77  WS-ROTATE-START-NUM PIC 9(8) VALUE 0.
+       77  WS-ROTATE-END-NUM   PIC 9(8) VALUE 0.
+       77  WS-ROTATE-CUR-INT   PIC S9(9) VALUE 0.
+       77  WS-ROTATE-END-INT   PIC S9(9) VALUE 0.
+       77  WS-ROTATE-DATE-NUM  PIC 9(8) VALUE 0.
+       77  WS-FILE-RECS-PROCESSED PIC 9(8) VALUE 0.
+       77  WS-TOTAL-RECS-PROCESSED PIC 9(8) VALUE 0.
+       77  WS-CKP-FILE-IDX     PIC 9(3) VALUE 1.
+       01  WS-FILE-LIST.
+           05  WS-FILE-NAME    OCCURS 40 TIMES PIC X(40).
+
+      * Arguments for the shared SORTUTIL routine. Each
+      * ENTRY-ROW is 85 bytes (80-byte text + 5-digit count); the
+      * count sits at offset 81 and sorts correctly as plain bytes
+      * since it is a zero-padded DISPLAY numeric field.
+       77  WS-SORT-ROWS      PIC 9(8) VALUE 0.
+       77  WS-SORT-ROW-LEN   PIC 9(5) VALUE 85.
+       77  WS-SORT-KEY-OFF   PIC 9(5) VALUE 81.
+       77  WS-SORT-KEY-LEN   PIC 9(5) VALUE 5.
+       77  WS-SORT-ORDER     PIC X VALUE "D".
+
+      * Run history/audit trail: AUDITLOG is the shared CALLed routine
+      * (same sharing pattern as SORTUTIL) that appends one line per
+      * run to AUDITLOG.DAT.
+       77  WS-PROGRAM-NAME    PIC X(10) VALUE "LOGSORT".
+       77  WS-AUDIT-FILTER    PIC X(40) VALUE SPACES.
+       77  WS-AUDIT-INPUT     PIC X(40) VALUE SPACES.
+
+      * Staging field sized to match AUDITLOG's LINKAGE SECTION
+      * exactly (PIC 9(8)) - CALL ... USING passes BY REFERENCE by
+      * default, so the picture on each side must agree on byte
+      * width, and ZEILEN is narrower than that.
+       77  WS-AUDIT-RECORDS-MATCHED PIC 9(8) VALUE 0.
 
        01  ENTRY-TABLE.
-           05  ENTRY-ROW OCCURS 500 TIMES INDEXED BY IDX-ENTRY.
+           05  ENTRY-ROW OCCURS 5000 TIMES INDEXED BY IDX-ENTRY.
                10  ENTRY-TEXT  PIC X(80).
+               10  ENTRY-TEXT-FIELDS REDEFINES ENTRY-TEXT.
+                   COPY LOGENTRY REPLACING LEADING ==05== BY ==15==.
                10  ENTRY-COUNT PIC 9(5) VALUE 0.
 
        PROCEDURE DIVISION.
        BEGIN.
-           OPEN INPUT LOGFILE
-           PERFORM UNTIL EOF-FLAG = 1
-              READ LOGFILE
-                 AT END
-                    MOVE 1 TO EOF-FLAG
-                 NOT AT END
-                    PERFORM ADD-OR-COUNT
-              END-READ
+           MOVE 0 TO RETURN-CODE
+           PERFORM GET-INPUT-FILE
+           IF WS-TOP-N-FROM-PARMS NOT = "Y"
+              PERFORM GET-TOP-N
+           END-IF
+           IF WS-ALERT-FROM-PARMS NOT = "Y"
+              PERFORM GET-ALERT-THRESHOLD
+           END-IF
+           PERFORM GET-FILE-LIST
+           PERFORM LOAD-CHECKPOINT
+           PERFORM VARYING WS-FILE-IDX FROM WS-CKP-FILE-IDX BY 1
+                   UNTIL WS-FILE-IDX > WS-FILE-COUNT
+              PERFORM PROCESS-ONE-SORT-FILE
            END-PERFORM
+           PERFORM CLEAR-CHECKPOINT
 
            PERFORM SORT-TABLE
 
-           DISPLAY "Top Log-EintrÃ¤ge nach Haeufigkeit:"
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > MAX-ROWS
+           OPEN OUTPUT CSV-FILE
+           MOVE "count,text" TO CSV-REC
+           WRITE CSV-REC
+
+           OPEN OUTPUT ALERT-FILE
+
+      * CSV export and the alert feed scan every ranked entry
+      * regardless of the console Top-N cutoff below - an entry can be
+      * well above the alert threshold and still fall outside the
+      * operator's display window, and it still belongs in ALERTS.DAT.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > ZEILEN
+              MOVE ENTRY-COUNT(I) TO WS-CSV-COUNT
+              MOVE SPACES TO CSV-REC
+              STRING FUNCTION TRIM(WS-CSV-COUNT) DELIMITED BY SIZE
+                     "," DELIMITED BY SIZE
+                     FUNCTION TRIM(ENTRY-TEXT(I)) DELIMITED BY SIZE
+                     INTO CSV-REC
+              WRITE CSV-REC
+              IF WS-ALERT-THRESHOLD > 0
+                 AND ENTRY-COUNT(I) >= WS-ALERT-THRESHOLD
+                 MOVE SPACES TO ALERT-REC
+                 STRING FUNCTION TRIM(ENTRY-TEXT(I))
+                           DELIMITED BY SIZE
+                        "," DELIMITED BY SIZE
+                        FUNCTION TRIM(WS-CSV-COUNT)
+                           DELIMITED BY SIZE
+                        INTO ALERT-REC
+                 WRITE ALERT-REC
+                 ADD 1 TO WS-ALERT-COUNT
+              END-IF
+           END-PERFORM
+           CLOSE CSV-FILE
+           CLOSE ALERT-FILE
+
+           DISPLAY "Top Log-Einträge nach Haeufigkeit:"
+           PERFORM VARYING I FROM 1 BY 1
+                   UNTIL I > MAX-ROWS OR WS-PRINTED >= WS-TOP-N
               IF ENTRY-COUNT(I) > 0
+                 COMPUTE WS-PERCENT ROUNDED =
+                    ENTRY-COUNT(I) * 100 / WS-TOTAL-VOLUME
+                 MOVE WS-PERCENT TO WS-PERCENT-DISP
                  DISPLAY ENTRY-COUNT(I) "x " ENTRY-TEXT(I)
+                         " (" WS-PERCENT-DISP "%)"
+                 ADD 1 TO WS-PRINTED
               END-IF
            END-PERFORM
+           IF WS-ALERT-COUNT > 0
+              DISPLAY WS-ALERT-COUNT
+                      " Eintraege haben den Alarmschwellwert "
+                      "erreicht - siehe ALERTS.DAT"
+           END-IF
 
            DISPLAY "Anzahl verschiedener Eintraege: " ZEILEN
-           CLOSE LOGFILE
-           STOP RUN.
+           PERFORM BUILD-AUDIT-FILTER
+           PERFORM BUILD-AUDIT-INPUT
+           MOVE ZEILEN TO WS-AUDIT-RECORDS-MATCHED
+           CALL "AUDITLOG" USING WS-PROGRAM-NAME WS-AUDIT-INPUT
+                   WS-AUDIT-FILTER WS-TOTAL-RECS-PROCESSED
+                   WS-AUDIT-RECORDS-MATCHED
+           END-CALL
+           IF WS-CEILING-WARNED = "Y"
+              MOVE 4 TO RETURN-CODE
+           END-IF
+           GOBACK.
+
+      * Records the top-N cutoff used for this run, for AUDITLOG.
+       BUILD-AUDIT-FILTER.
+           MOVE SPACES TO WS-AUDIT-FILTER
+           STRING "TOP-N=" DELIMITED BY SIZE
+                  WS-TOP-N DELIMITED BY SIZE
+                  INTO WS-AUDIT-FILTER.
+
+      * Picks up the input file name from LOGFRONT's LOGPARMS.DAT
+      * hand-off file when one is present; otherwise prompts the
+      * operator the same way GET-TOP-N does.
+       GET-INPUT-FILE.
+           OPEN INPUT PARM-FILE
+           IF WS-PARM-STATUS = "00"
+              READ PARM-FILE
+                 NOT AT END
+                    MOVE PARM-REC(1:40) TO WS-INPUT-FILE
+                    MOVE FUNCTION TRIM(WS-INPUT-FILE) TO WS-INPUT-FILE
+                    MOVE "Y" TO WS-ROTATE-FROM-PARMS
+                    MOVE "Y" TO WS-TOP-N-FROM-PARMS
+                    MOVE "Y" TO WS-ALERT-FROM-PARMS
+                    MOVE PARM-REC(51:17) TO WS-ROTATE-RANGE
+                    MOVE PARM-REC(157:200) TO WS-FILELIST-INPUT
+                    MOVE PARM-REC(148:4) TO WS-TOP-N-INPUT
+                    IF WS-TOP-N-INPUT = SPACES OR WS-TOP-N-INPUT = "0"
+                       MOVE MAX-ROWS TO WS-TOP-N
+                    ELSE
+                       MOVE WS-TOP-N-INPUT TO WS-TOP-N
+                    END-IF
+                    MOVE PARM-REC(152:5) TO WS-ALERT-INPUT
+                    IF WS-ALERT-INPUT = SPACES OR WS-ALERT-INPUT = "0"
+                       MOVE 0 TO WS-ALERT-THRESHOLD
+                    ELSE
+                       MOVE WS-ALERT-INPUT TO WS-ALERT-THRESHOLD
+                    END-IF
+              END-READ
+              CLOSE PARM-FILE
+              EXIT PARAGRAPH
+           END-IF
+           DISPLAY "Enter input log file name (blank = logs.dat): "
+           ACCEPT WS-INPUT-FILE
+           IF WS-INPUT-FILE = SPACES
+              MOVE "logs.dat" TO WS-INPUT-FILE
+           END-IF.
+
+      * Builds the list of files to read as one logical stream - same
+      * list-or-rotation-range idiom as LOGREADER's GET-FILE-LIST. When
+      * LOGFRONT already ran (WS-ROTATE-FROM-PARMS = "Y"), a blank
+      * rotation range means the operator deliberately left it blank
+      * (single file), so it is used as-is with no interactive
+      * re-prompt.
+       GET-FILE-LIST.
+           IF WS-ROTATE-FROM-PARMS NOT = "Y" AND WS-ROTATE-RANGE = SPACES
+              DISPLAY "Enter comma-separated list of log files to "
+                      "read as one stream (blank = single file "
+                      "above): "
+              ACCEPT WS-FILELIST-INPUT
+              IF WS-FILELIST-INPUT = SPACES
+                 DISPLAY "Enter rotation date range "
+                         "YYYYMMDD-YYYYMMDD to read "
+                         "logs_YYYYMMDD.dat files (blank = single "
+                         "file above): "
+                 ACCEPT WS-ROTATE-RANGE
+              END-IF
+           END-IF
+           IF WS-FILELIST-INPUT NOT = SPACES
+              PERFORM SPLIT-FILE-LIST
+           ELSE
+              IF WS-ROTATE-RANGE NOT = SPACES
+                 PERFORM BUILD-ROTATION-LIST
+              ELSE
+                 MOVE 1 TO WS-FILE-COUNT
+                 MOVE WS-INPUT-FILE TO WS-FILE-NAME(1)
+              END-IF
+           END-IF.
+
+      * Splits an operator-supplied comma list into WS-FILE-NAME. The
+      * INTO list covers every OCCURS slot so the explicit-list path
+      * has the same 40-file capacity as the rotation-range path; ON
+      * OVERFLOW catches a list longer than that with a loud warning
+      * instead of silently dropping the extra names.
+       SPLIT-FILE-LIST.
+           UNSTRING WS-FILELIST-INPUT DELIMITED BY ","
+              INTO WS-FILE-NAME(1)  WS-FILE-NAME(2)  WS-FILE-NAME(3)
+                   WS-FILE-NAME(4)  WS-FILE-NAME(5)  WS-FILE-NAME(6)
+                   WS-FILE-NAME(7)  WS-FILE-NAME(8)  WS-FILE-NAME(9)
+                   WS-FILE-NAME(10) WS-FILE-NAME(11) WS-FILE-NAME(12)
+                   WS-FILE-NAME(13) WS-FILE-NAME(14) WS-FILE-NAME(15)
+                   WS-FILE-NAME(16) WS-FILE-NAME(17) WS-FILE-NAME(18)
+                   WS-FILE-NAME(19) WS-FILE-NAME(20) WS-FILE-NAME(21)
+                   WS-FILE-NAME(22) WS-FILE-NAME(23) WS-FILE-NAME(24)
+                   WS-FILE-NAME(25) WS-FILE-NAME(26) WS-FILE-NAME(27)
+                   WS-FILE-NAME(28) WS-FILE-NAME(29) WS-FILE-NAME(30)
+                   WS-FILE-NAME(31) WS-FILE-NAME(32) WS-FILE-NAME(33)
+                   WS-FILE-NAME(34) WS-FILE-NAME(35) WS-FILE-NAME(36)
+                   WS-FILE-NAME(37) WS-FILE-NAME(38) WS-FILE-NAME(39)
+                   WS-FILE-NAME(40)
+              TALLYING IN WS-FILE-COUNT
+              ON OVERFLOW
+                 DISPLAY "** WARNUNG: mehr als 40 Dateien angegeben - "
+                         "Rest wird ignoriert **"
+           END-UNSTRING
+           PERFORM VARYING WS-FILE-IDX FROM 1 BY 1
+                   UNTIL WS-FILE-IDX > WS-FILE-COUNT
+              MOVE FUNCTION TRIM(WS-FILE-NAME(WS-FILE-IDX))
+                 TO WS-FILE-NAME(WS-FILE-IDX)
+           END-PERFORM.
+
+      * Expands a YYYYMMDD-YYYYMMDD rotation range into one
+      * "logs_YYYYMMDD.dat" name per day in WS-FILE-NAME.
+       BUILD-ROTATION-LIST.
+           MOVE WS-ROTATE-RANGE(1:8) TO WS-ROTATE-START-NUM
+           MOVE WS-ROTATE-RANGE(10:8) TO WS-ROTATE-END-NUM
+           COMPUTE WS-ROTATE-CUR-INT =
+              FUNCTION INTEGER-OF-DATE(WS-ROTATE-START-NUM)
+           COMPUTE WS-ROTATE-END-INT =
+              FUNCTION INTEGER-OF-DATE(WS-ROTATE-END-NUM)
+           MOVE 0 TO WS-FILE-COUNT
+           PERFORM UNTIL WS-ROTATE-CUR-INT > WS-ROTATE-END-INT
+                      OR WS-FILE-COUNT >= 40
+              COMPUTE WS-ROTATE-DATE-NUM =
+                 FUNCTION DATE-OF-INTEGER(WS-ROTATE-CUR-INT)
+              ADD 1 TO WS-FILE-COUNT
+              STRING "logs_" DELIMITED BY SIZE
+                     WS-ROTATE-DATE-NUM DELIMITED BY SIZE
+                     ".dat" DELIMITED BY SIZE
+                     INTO WS-FILE-NAME(WS-FILE-COUNT)
+              ADD 1 TO WS-ROTATE-CUR-INT
+           END-PERFORM.
+
+      * Builds a short description of the file(s) actually read, for
+      * AUDITLOG.
+       BUILD-AUDIT-INPUT.
+           MOVE WS-FILE-NAME(1) TO WS-AUDIT-INPUT
+           IF WS-FILE-COUNT > 1
+              STRING FUNCTION TRIM(WS-AUDIT-INPUT) DELIMITED BY SIZE
+                     " +" DELIMITED BY SIZE
+                     WS-FILE-COUNT DELIMITED BY SIZE
+                     " more" DELIMITED BY SIZE
+                     INTO WS-AUDIT-INPUT
+           END-IF.
+
+      * Fragt die Top-N Grenze ab. Leer oder 0 bedeutet
+      * "alles anzeigen" (bisheriges Verhalten).
+       GET-TOP-N.
+           DISPLAY "Show top N entries (blank = show all): "
+           ACCEPT WS-TOP-N-INPUT
+           IF WS-TOP-N-INPUT = SPACES OR WS-TOP-N-INPUT = "0"
+              MOVE MAX-ROWS TO WS-TOP-N
+           ELSE
+              MOVE WS-TOP-N-INPUT TO WS-TOP-N
+           END-IF.
+
+      * Fragt den Alarmschwellwert ab. Leer oder 0 bedeutet
+      * "keine Alarme" - ALERTS.DAT bleibt dann leer.
+       GET-ALERT-THRESHOLD.
+           DISPLAY "Alert threshold - flag entries with count at or "
+                   "above this (blank = no alerts): "
+           ACCEPT WS-ALERT-INPUT
+           IF WS-ALERT-INPUT = SPACES OR WS-ALERT-INPUT = "0"
+              MOVE 0 TO WS-ALERT-THRESHOLD
+           ELSE
+              MOVE WS-ALERT-INPUT TO WS-ALERT-THRESHOLD
+           END-IF.
+
+      * Liest einen fruehen Checkpoint ein, falls vorhanden, und stellt
+      * WS-FILE-RECS-PROCESSED/ZEILEN/ENTRY-TABLE/WS-CKP-FILE-IDX sowie
+      * die laufenden Gesamtzaehler wieder her - WS-CKP-FILE-IDX so,
+      * dass ein Neustart bei mehreren rotierten Dateien in der
+      * richtigen Datei fortsetzt, nicht nur beim richtigen Datensatz.
+      * Eine leere oder fehlende Checkpoint-Datei bedeutet "von vorne
+      * beginnen".
+       LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKP-STATUS NOT = "00"
+              EXIT PARAGRAPH
+           END-IF
+           READ CHECKPOINT-FILE
+              AT END
+                 CLOSE CHECKPOINT-FILE
+                 EXIT PARAGRAPH
+           END-READ
+           MOVE CKP-REC(2:8) TO WS-FILE-RECS-PROCESSED
+           MOVE CKP-REC(10:4) TO ZEILEN
+           MOVE CKP-REC(14:3) TO WS-CKP-FILE-IDX
+           MOVE CKP-REC(17:8) TO WS-TOTAL-RECS-PROCESSED
+           MOVE CKP-REC(25:7) TO WS-TOTAL-VOLUME
+           DISPLAY "Checkpoint gefunden - setze fort in Datei "
+                   WS-CKP-FILE-IDX " ab Datensatz "
+                   WS-FILE-RECS-PROCESSED " (" ZEILEN " Eintraege)"
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > ZEILEN
+              READ CHECKPOINT-FILE
+                 AT END
+                    EXIT PERFORM
+              END-READ
+              MOVE CKP-REC(2:80) TO ENTRY-TEXT(I)
+              MOVE CKP-REC(82:5) TO ENTRY-COUNT(I)
+           END-PERFORM
+           CLOSE CHECKPOINT-FILE.
+
+      * Schreibt den aktuellen Fortschritt (einschliesslich der
+      * aktuellen Datei-Nummer und der laufenden Gesamtzaehler) in die
+      * Checkpoint-Datei.
+       SAVE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE SPACES TO CKP-REC
+           MOVE "H" TO CKP-REC(1:1)
+           MOVE WS-FILE-RECS-PROCESSED TO CKP-REC(2:8)
+           MOVE ZEILEN TO CKP-REC(10:4)
+           MOVE WS-FILE-IDX TO CKP-REC(14:3)
+           MOVE WS-TOTAL-RECS-PROCESSED TO CKP-REC(17:8)
+           MOVE WS-TOTAL-VOLUME TO CKP-REC(25:7)
+           WRITE CKP-REC
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > ZEILEN
+              MOVE SPACES TO CKP-REC
+              MOVE "E" TO CKP-REC(1:1)
+              MOVE ENTRY-TEXT(I) TO CKP-REC(2:80)
+              MOVE ENTRY-COUNT(I) TO CKP-REC(82:5)
+              WRITE CKP-REC
+           END-PERFORM
+           CLOSE CHECKPOINT-FILE.
+
+      * Leert die Checkpoint-Datei nach einem sauber abgeschlossenen
+      * Lauf, damit der naechste Lauf wieder ganz von vorne beginnt.
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
+
+      * Opens and fully processes WS-FILE-NAME(WS-FILE-IDX) into
+      * ENTRY-TABLE. A missing file is fatal when it is the only file
+      * requested (original behaviour); in a multi-file
+      * run it is logged and skipped. Skip-ahead only applies to the
+      * file a checkpoint was resumed into - later files in the list
+      * always start at their own record one.
+       PROCESS-ONE-SORT-FILE.
+           MOVE WS-FILE-NAME(WS-FILE-IDX) TO WS-INPUT-FILE
+           OPEN INPUT LOGFILE
+           IF WS-LOGFILE-STATUS NOT = "00"
+              DISPLAY "** FEHLER: " FUNCTION TRIM(WS-INPUT-FILE)
+                      " konnte nicht geoeffnet werden (Status "
+                      WS-LOGFILE-STATUS ") **"
+              IF WS-FILE-COUNT = 1
+                 MOVE 16 TO RETURN-CODE
+                 GOBACK
+              END-IF
+              EXIT PARAGRAPH
+           END-IF
+           IF WS-FILE-IDX = WS-CKP-FILE-IDX
+              MOVE WS-FILE-RECS-PROCESSED TO WS-SKIP-COUNT
+           ELSE
+              MOVE 0 TO WS-SKIP-COUNT
+              MOVE 0 TO WS-FILE-RECS-PROCESSED
+           END-IF
+           MOVE 0 TO EOF-FLAG
+           PERFORM VARYING WS-SKIP-IDX FROM 1 BY 1
+                   UNTIL WS-SKIP-IDX > WS-SKIP-COUNT
+              READ LOGFILE
+                 AT END
+                    MOVE 1 TO EOF-FLAG
+              END-READ
+           END-PERFORM
+           PERFORM UNTIL EOF-FLAG = 1
+              READ LOGFILE
+                 AT END
+                    MOVE 1 TO EOF-FLAG
+                 NOT AT END
+                    PERFORM ADD-OR-COUNT
+                    ADD 1 TO WS-FILE-RECS-PROCESSED
+                    ADD 1 TO WS-TOTAL-RECS-PROCESSED
+                    IF FUNCTION MOD(WS-FILE-RECS-PROCESSED
+                                     WS-CKP-INTERVAL) = 0
+                       PERFORM SAVE-CHECKPOINT
+                    END-IF
+              END-READ
+           END-PERFORM
+           CLOSE LOGFILE.
 
       * Sucht LOG-REC in der Tabelle, erhoeht Count, ggf. neuer Eintrag
        ADD-OR-COUNT.
+           ADD 1 TO WS-TOTAL-VOLUME
            MOVE 0 TO FOUND-FLAG
            PERFORM VARYING IDX FROM 1 BY 1
                    UNTIL IDX > ZEILEN OR FOUND-FLAG = 1
-              IF ENTRY-TEXT(IDX) = LOG-REC
+              IF LOG-MESSAGE IN ENTRY-TEXT-FIELDS(IDX)
+                    = LOG-MESSAGE IN LOG-REC-FIELDS
                  ADD 1 TO ENTRY-COUNT(IDX)
                  MOVE 1 TO FOUND-FLAG
               END-IF
            END-PERFORM
            IF FOUND-FLAG = 0
-              ADD 1 TO ZEILEN
-              MOVE LOG-REC TO ENTRY-TEXT(ZEILEN)
-              MOVE 1 TO ENTRY-COUNT(ZEILEN)
+              IF ZEILEN < MAX-ROWS
+                 ADD 1 TO ZEILEN
+                 MOVE LOG-REC TO ENTRY-TEXT(ZEILEN)
+                 MOVE 1 TO ENTRY-COUNT(ZEILEN)
+              ELSE
+                 IF WS-CEILING-WARNED = "N"
+                    DISPLAY "** WARNUNG: ENTRY-TABLE voll ("
+                            MAX-ROWS " Eintraege) - weitere "
+                            "unbekannte Eintraege werden "
+                            "verworfen **"
+                    MOVE "Y" TO WS-CEILING-WARNED
+                 END-IF
+              END-IF
            END-IF.
 
-      * Bubble Sort nach ENTRY-COUNT absteigend
+      * Sortiert ENTRY-TABLE nach ENTRY-COUNT absteigend. Ruft die
+      * gemeinsame Sortierroutine SORTUTIL auf statt einer eigenen
+      * Bubble-Sort-Implementierung.
        SORT-TABLE.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > ZEILEN
-              PERFORM VARYING J FROM 1 BY 1 UNTIL J > ZEILEN - I
-                 COMPUTE J-PLUS-ONE = J + 1
-                 IF ENTRY-COUNT(J) < ENTRY-COUNT(J-PLUS-ONE)
-                    MOVE J          TO SWAP-IDX1
-                    MOVE J-PLUS-ONE TO SWAP-IDX2
-                    PERFORM SWAP-ROWS
-                 END-IF
-              END-PERFORM
-           END-PERFORM.
-
-       SWAP-ROWS.
-           MOVE ENTRY-TEXT(SWAP-IDX1)   TO TMP-TEXT
-           MOVE ENTRY-TEXT(SWAP-IDX2)   TO ENTRY-TEXT(SWAP-IDX1)
-           MOVE TMP-TEXT                TO ENTRY-TEXT(SWAP-IDX2)
-           MOVE ENTRY-COUNT(SWAP-IDX1)  TO TMP-COUNT
-           MOVE ENTRY-COUNT(SWAP-IDX2)  TO ENTRY-COUNT(SWAP-IDX1)
-           MOVE TMP-COUNT               TO ENTRY-COUNT(SWAP-IDX2).
+           MOVE ZEILEN TO WS-SORT-ROWS
+           CALL "SORTUTIL" USING ENTRY-TABLE WS-SORT-ROWS
+                   WS-SORT-ROW-LEN WS-SORT-KEY-OFF WS-SORT-KEY-LEN
+                   WS-SORT-ORDER
+           END-CALL.
